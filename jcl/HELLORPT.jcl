@@ -0,0 +1,21 @@
+//HELLORPT JOB (ACCTNO),'HELLO LOG RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//*  JOB           HELLORPT
+//*  DESCRIPTION    NIGHTLY BATCH SUMMARY OF HELLO TRANSACTION
+//*                 VOLUME, BY TERMINAL AND BY HOUR OF DAY, FROM
+//*                 THE HELLOLOG VSAM AUDIT FILE.
+//*  SCHEDULE       RUN DAILY AFTER END-OF-DAY, ONCE THE ONLINE
+//*                 CICS REGION HAS BEEN QUIESCED.
+//*-----------------------------------------------------------------
+//*  MODIFICATION HISTORY
+//*  DATE       INIT  DESCRIPTION
+//*  ---------  ----  -------------------------------------------
+//*  2026-08-09 SMH   ORIGINAL.
+//*****************************************************************
+//STEP010  EXEC PGM=HELLORPT
+//STEPLIB  DD DSN=CICS.T3.APPL.LOADLIB,DISP=SHR
+//HELLOLOG DD DSN=CICS.T3.APPL.HELLOLOG,DISP=SHR
+//RPTOUT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*

@@ -0,0 +1,82 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     HELLOSEC.
+000120 AUTHOR.         S M HUGHES.
+000130 INSTALLATION.   CICS T3 TEST REGION.
+000140 DATE-WRITTEN.   2026-08-09.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*    PROGRAM       HELLOSEC                                     *
+000180*    DESCRIPTION    SHARED SIGN-ON AUTHORIZATION CHECK.  LINKED  *
+000190*                   TO BY FRONT-DOOR TRANSACTIONS (HELLO,        *
+000200*                   HELLOMNT, ...) BEFORE THEY DO ANYTHING ELSE. *
+000210*                   LOOKS THE CALLING OPERATOR UP IN THE USRPROF *
+000220*                   FILE AND HANDS BACK THE OPERATOR NAME AND AN *
+000230*                   AUTHORIZATION RESULT VIA THE COMMAREA.       *
+000240*-----------------------------------------------------------------
+000250*    MODIFICATION HISTORY                                       *
+000260*    DATE       INIT  DESCRIPTION                                *
+000270*    ---------  ----  ------------------------------------------ *
+000280*    2026-08-09 SMH   ORIGINAL.                                  *
+000290*    2026-08-09 SMH   PASS BACK HS-AUTH-LEVEL SO A CALLER CAN    *
+000300*                     TELL A USER FROM AN ADMINISTRATOR.         *
+000310*****************************************************************
+000320 ENVIRONMENT DIVISION.
+000330 DATA DIVISION.
+000340 WORKING-STORAGE SECTION.
+000350*----------------------------------------------------------------*
+000360*    WORK AREAS                                                 *
+000370*----------------------------------------------------------------*
+000380 01  HS-RESP                     PIC S9(08)  COMP.
+000390*----------------------------------------------------------------*
+000400*    USER PROFILE RECORD                                        *
+000410*----------------------------------------------------------------*
+000420 COPY USRPROF.
+000430
+000440 LINKAGE SECTION.
+000450 COPY HELLOSCA REPLACING COMMAREA-LEVEL BY DFHCOMMAREA.
+000460
+000470 PROCEDURE DIVISION.
+000480*----------------------------------------------------------------*
+000490*    0000-MAINLINE - LOOK UP THE OPERATOR, DECIDE AUTHORIZATION. *
+000500*----------------------------------------------------------------*
+000510 0000-MAINLINE.
+000520     IF EIBCALEN = 0
+000530         SET HS-AUTH-DENIED TO TRUE
+000540         SET HS-LEVEL-NONE TO TRUE
+000550         MOVE SPACES              TO HS-OPERATOR-NAME
+000560     ELSE
+000570         PERFORM 1000-CHECK-USER
+000580             THRU 1000-CHECK-USER-EXIT
+000590     END-IF.
+000600     EXEC CICS RETURN
+000610         COMMAREA (DFHCOMMAREA)
+000620         LENGTH   (LENGTH OF DFHCOMMAREA)
+000630     END-EXEC.
+000640     GOBACK.
+000650
+000660*----------------------------------------------------------------*
+000670*    1000-CHECK-USER - READ THE USRPROF RECORD FOR THE OPERATOR  *
+000680*                      ID PASSED IN THE COMMAREA AND SET THE     *
+000690*                      AUTHORIZATION RESULT ACCORDINGLY.  A      *
+000700*                      MISSING RECORD OR AN AUTH LEVEL OF 'NONE' *
+000710*                      IS TREATED AS NOT AUTHORIZED.             *
+000720*----------------------------------------------------------------*
+000730 1000-CHECK-USER.
+000740     MOVE SPACES                 TO USRPROF-RECORD.
+000750     EXEC CICS READ FILE('USRPROF')
+000760         INTO     (USRPROF-RECORD)
+000770         RIDFLD   (HS-OPERATOR-ID)
+000780         KEYLENGTH (LENGTH OF HS-OPERATOR-ID)
+000790         RESP     (HS-RESP)
+000800     END-EXEC.
+000810     IF HS-RESP = DFHRESP(NORMAL) AND NOT UP-AUTH-NONE
+000820         SET HS-AUTH-GRANTED      TO TRUE
+000830         MOVE UP-USER-NAME        TO HS-OPERATOR-NAME
+000840         MOVE UP-AUTH-LEVEL       TO HS-AUTH-LEVEL
+000850     ELSE
+000860         SET HS-AUTH-DENIED       TO TRUE
+000870         SET HS-LEVEL-NONE        TO TRUE
+000880         MOVE SPACES              TO HS-OPERATOR-NAME
+000890     END-IF.
+000900 1000-CHECK-USER-EXIT.
+000910     EXIT.

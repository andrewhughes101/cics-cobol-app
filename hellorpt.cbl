@@ -0,0 +1,373 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     HELLORPT.
+000120 AUTHOR.         S M HUGHES.
+000130 INSTALLATION.   CICS T3 TEST REGION.
+000140 DATE-WRITTEN.   2026-08-09.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*    PROGRAM       HELLORPT                                     *
+000180*    DESCRIPTION    NIGHTLY BATCH REPORT.  READS THE HELLOLOG    *
+000190*                   VSAM AUDIT FILE AND PRINTS A SUMMARY OF      *
+000200*                   HELLO TRANSACTION VOLUME BY TERMINAL AND BY  *
+000210*                   HOUR OF DAY.                                *
+000220*-----------------------------------------------------------------
+000230*    MODIFICATION HISTORY                                       *
+000240*    DATE       INIT  DESCRIPTION                                *
+000250*    ---------  ----  ------------------------------------------ *
+000260*    2026-08-09 SMH   ORIGINAL.                                  *
+000270*    2026-08-09 SMH   FIXED THE HOUR-OF-DAY BREAKOUT: EIBTIME'S  *
+000280*                     0HHMMSS FORMAT MEANS THE HOUR IS IN        *
+000290*                     POSITIONS 2-3, NOT 1-2, AND THE HOUR       *
+000300*                     INDEX MUST BE MOVED TO A DISPLAY FIELD     *
+000310*                     BEFORE IT GOES INTO A REPORT LINE'S TEXT   *
+000320*                     AREA - A COMP ITEM MOVED DIRECTLY TO AN    *
+000330*                     ALPHANUMERIC SUBSTRING DOES NOT PRINT AS   *
+000340*                     DIGITS.                                   *
+000350*    2026-08-09 SMH   HELLOLOG NOW CARRIES ABEND-EVENT RECORDS   *
+000360*                     AS WELL AS NORMAL ONES - THOSE NO LONGER   *
+000370*                     COUNT TOWARD THE TERMINAL/HOUR VOLUME      *
+000380*                     TOTALS, AND PRINT AS A SEPARATE ABEND      *
+000390*                     COUNT.  ALSO WIRED UP THE PAGE-BREAK LOGIC *
+000400*                     THAT WS-LINE-COUNT/WS-PAGE-COUNT WERE      *
+000410*                     ALREADY CARRYING BUT NOTHING TESTED.       *
+000420*****************************************************************
+000430 ENVIRONMENT DIVISION.
+000440 CONFIGURATION SECTION.
+000450 SOURCE-COMPUTER.    IBM-370.
+000460 OBJECT-COMPUTER.    IBM-370.
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490     SELECT HELLOLOG-FILE    ASSIGN TO HELLOLOG
+000500         ORGANIZATION IS INDEXED
+000510         ACCESS MODE IS SEQUENTIAL
+000520         RECORD KEY IS HL-LOG-KEY
+000530         FILE STATUS IS WS-HELLOLOG-STATUS.
+      
+000540     SELECT RPTOUT-FILE      ASSIGN TO RPTOUT
+000550         ORGANIZATION IS SEQUENTIAL
+000560         FILE STATUS IS WS-RPTOUT-STATUS.
+      
+000570 DATA DIVISION.
+000580 FILE SECTION.
+000590 FD  HELLOLOG-FILE
+000600     LABEL RECORDS ARE STANDARD.
+000610 COPY HELLOLOG.
+      
+000620 FD  RPTOUT-FILE
+000630     LABEL RECORDS ARE STANDARD
+000640     RECORD CONTAINS 133 CHARACTERS.
+000650 01  RPTOUT-LINE.
+000660     05  RO-CTRL             PIC X(01).
+000670     05  RO-TEXT             PIC X(132).
+      
+000680 WORKING-STORAGE SECTION.
+000690*----------------------------------------------------------------*
+000700*    FILE STATUS AND CONTROL SWITCHES                            *
+000710*----------------------------------------------------------------*
+000720 01  WS-HELLOLOG-STATUS      PIC X(02)   VALUE '00'.
+000730     88  WS-HELLOLOG-OK                  VALUE '00'.
+000740     88  WS-HELLOLOG-EOF                 VALUE '10'.
+000750 01  WS-RPTOUT-STATUS        PIC X(02)   VALUE '00'.
+000760 01  WS-EOF-SWITCH           PIC X(01)   VALUE 'N'.
+000770     88  WS-END-OF-FILE                  VALUE 'Y'.
+000780*----------------------------------------------------------------*
+000790*    TERMINAL TOTALS TABLE - ONE ENTRY PER DISTINCT TERMINAL ID  *
+000800*----------------------------------------------------------------*
+000810 01  WS-TERM-TABLE.
+000820     05  WS-TERM-COUNT-USED  PIC 9(04)   COMP    VALUE 0.
+000830     05  WS-TERM-ENTRY       OCCURS 1 TO 100 TIMES
+000840                             DEPENDING ON WS-TERM-COUNT-USED
+000850                             INDEXED BY WS-TERM-IDX.
+000860         10  WS-TERM-ID          PIC X(04).
+000870         10  WS-TERM-TOTAL       PIC 9(07)   COMP.
+000880*----------------------------------------------------------------*
+000890*    HOURLY TOTALS TABLE - ONE ENTRY PER HOUR OF THE DAY         *
+000900*----------------------------------------------------------------*
+000910 01  WS-HOUR-TABLE.
+000920     05  WS-HOUR-ENTRY       OCCURS 24 TIMES
+000930                             INDEXED BY WS-HOUR-IDX.
+000940         10  WS-HOUR-TOTAL       PIC 9(07)   COMP    VALUE 0.
+000950*----------------------------------------------------------------*
+000960*    MISCELLANEOUS WORK AREAS                                    *
+000970*----------------------------------------------------------------*
+000980 01  WS-GRAND-TOTAL          PIC 9(07)   COMP    VALUE 0.
+000990 01  WS-ABEND-TOTAL          PIC 9(07)   COMP    VALUE 0.
+001000 01  WS-CURRENT-HOUR         PIC 9(02).
+001010 01  WS-LINE-COUNT           PIC 9(02)   COMP    VALUE 99.
+001020 01  WS-MAX-LINES            PIC 9(02)   COMP    VALUE 55.
+001030 01  WS-PAGE-COUNT           PIC 9(04)   COMP    VALUE 0.
+001040 01  WS-SUB                  PIC 9(04)   COMP.
+001050 01  WS-HOUR-DISPLAY         PIC 9(02).
+001060 01  WS-ACTIVE-HDG           PIC X(60)   VALUE SPACES.
+001070*----------------------------------------------------------------*
+001080*    REPORT LINES                                                *
+001090*----------------------------------------------------------------*
+001100 01  WS-HDG-1.
+001110     05  FILLER              PIC X(30)   VALUE
+001120         'HELLO TRANSACTION VOLUME - '.
+001130     05  WS-HDG-PAGE-LIT     PIC X(05)   VALUE 'PAGE '.
+001140     05  WS-HDG-PAGE-NO      PIC ZZZ9.
+001150 01  WS-HDG-2                PIC X(60)   VALUE
+001160     'TERMINAL   TOTAL INVOCATIONS'.
+001170 01  WS-HDG-3                PIC X(60)   VALUE
+001180     'HOUR       TOTAL INVOCATIONS'.
+001190 01  WS-DETAIL-LINE.
+001200     05  WS-DET-KEY          PIC X(10).
+001210     05  FILLER              PIC X(05)   VALUE SPACES.
+001220     05  WS-DET-TOTAL        PIC ZZZ,ZZ9.
+001230 01  WS-TOTAL-LINE.
+001240     05  FILLER              PIC X(15)   VALUE 'GRAND TOTAL   '.
+001250     05  WS-GRAND-TOTAL-OUT  PIC ZZZ,ZZ9.
+001260 01  WS-ABEND-LINE.
+001270     05  FILLER              PIC X(15)   VALUE 'ABEND EVENTS  '.
+001280     05  WS-ABEND-TOTAL-OUT  PIC ZZZ,ZZ9.
+      
+001290 PROCEDURE DIVISION.
+001300*----------------------------------------------------------------*
+001310*    0000-MAINLINE - CONTROLS OVERALL FLOW OF THE REPORT RUN.    *
+001320*----------------------------------------------------------------*
+001330 0000-MAINLINE.
+001340     PERFORM 1000-INITIALIZE
+001350         THRU 1000-INITIALIZE-EXIT.
+      
+001360     PERFORM 2000-PROCESS-RECORD
+001370         THRU 2000-PROCESS-RECORD-EXIT
+001380         UNTIL WS-END-OF-FILE.
+      
+001390     PERFORM 8000-PRINT-REPORT
+001400         THRU 8000-PRINT-REPORT-EXIT.
+      
+001410     PERFORM 9000-TERMINATE
+001420         THRU 9000-TERMINATE-EXIT.
+      
+001430     STOP RUN.
+      
+001440*----------------------------------------------------------------*
+001450*    1000-INITIALIZE - OPEN FILES AND PRIME THE FIRST READ.      *
+001460*----------------------------------------------------------------*
+001470 1000-INITIALIZE.
+001480     OPEN INPUT HELLOLOG-FILE.
+001490     IF NOT WS-HELLOLOG-OK
+001500         DISPLAY 'HELLORPT - HELLOLOG OPEN FAILED, STATUS = '
+001510             WS-HELLOLOG-STATUS
+001520         MOVE 'Y'            TO WS-EOF-SWITCH
+001530         GO TO 1000-INITIALIZE-EXIT
+001540     END-IF.
+      
+001550     OPEN OUTPUT RPTOUT-FILE.
+      
+001560     PERFORM 1050-ZERO-HOUR-ENTRY
+001570         THRU 1050-ZERO-HOUR-ENTRY-EXIT
+001580         VARYING WS-HOUR-IDX FROM 1 BY 1
+001590         UNTIL WS-HOUR-IDX > 24.
+      
+001600     PERFORM 2100-READ-HELLOLOG
+001610         THRU 2100-READ-HELLOLOG-EXIT.
+001620 1000-INITIALIZE-EXIT.
+001630     EXIT.
+      
+001640*----------------------------------------------------------------*
+001650*    1050-ZERO-HOUR-ENTRY - ZERO ONE HOUR TABLE ENTRY.           *
+001660*----------------------------------------------------------------*
+001670 1050-ZERO-HOUR-ENTRY.
+001680     MOVE 0                  TO WS-HOUR-TOTAL (WS-HOUR-IDX).
+001690 1050-ZERO-HOUR-ENTRY-EXIT.
+001700     EXIT.
+      
+001710*----------------------------------------------------------------*
+001720*    2000-PROCESS-RECORD - ACCUMULATE TOTALS FOR ONE AUDIT       *
+001730*                          RECORD, THEN READ THE NEXT ONE.       *
+001740*----------------------------------------------------------------*
+001750 2000-PROCESS-RECORD.
+001760     IF HL-LOG-EVENT-NORMAL
+001770         PERFORM 2200-ACCUM-TERMINAL
+001780             THRU 2200-ACCUM-TERMINAL-EXIT
+001790         PERFORM 2300-ACCUM-HOUR
+001800             THRU 2300-ACCUM-HOUR-EXIT
+001810         ADD 1               TO WS-GRAND-TOTAL
+001820     ELSE
+001830         ADD 1               TO WS-ABEND-TOTAL
+001840     END-IF.
+
+001850     PERFORM 2100-READ-HELLOLOG
+001860         THRU 2100-READ-HELLOLOG-EXIT.
+001870 2000-PROCESS-RECORD-EXIT.
+001880     EXIT.
+      
+001890*----------------------------------------------------------------*
+001900*    2100-READ-HELLOLOG - READ THE NEXT AUDIT RECORD.            *
+001910*----------------------------------------------------------------*
+001920 2100-READ-HELLOLOG.
+001930     READ HELLOLOG-FILE NEXT RECORD
+001940         AT END
+001950             MOVE 'Y'        TO WS-EOF-SWITCH
+001960     END-READ.
+001970 2100-READ-HELLOLOG-EXIT.
+001980     EXIT.
+      
+001990*----------------------------------------------------------------*
+002000*    2200-ACCUM-TERMINAL - FIND OR ADD THE TERMINAL'S TABLE      *
+002010*                          ENTRY AND BUMP ITS COUNT.             *
+002020*----------------------------------------------------------------*
+002030 2200-ACCUM-TERMINAL.
+002040     SET WS-TERM-IDX         TO 1.
+002050     SEARCH WS-TERM-ENTRY
+002060         AT END
+002070             PERFORM 2210-ADD-TERMINAL
+002080                 THRU 2210-ADD-TERMINAL-EXIT
+002090         WHEN WS-TERM-ID (WS-TERM-IDX) = HL-LOG-K-TERMID
+002100             ADD 1 TO WS-TERM-TOTAL (WS-TERM-IDX)
+002110     END-SEARCH.
+002120 2200-ACCUM-TERMINAL-EXIT.
+002130     EXIT.
+      
+002140*----------------------------------------------------------------*
+002150*    2210-ADD-TERMINAL - ADD A NEW TERMINAL ENTRY TO THE TABLE.  *
+002160*----------------------------------------------------------------*
+002170 2210-ADD-TERMINAL.
+002180     IF WS-TERM-COUNT-USED >= 100
+002190         DISPLAY 'HELLORPT - TERMINAL TABLE FULL, IGNORING '
+002200             HL-LOG-K-TERMID
+002210         GO TO 2210-ADD-TERMINAL-EXIT
+002220     END-IF.
+002230     ADD 1                   TO WS-TERM-COUNT-USED.
+002240     SET WS-TERM-IDX         TO WS-TERM-COUNT-USED.
+002250     MOVE HL-LOG-K-TERMID    TO WS-TERM-ID (WS-TERM-IDX).
+002260     MOVE 1                  TO WS-TERM-TOTAL (WS-TERM-IDX).
+002270 2210-ADD-TERMINAL-EXIT.
+002280     EXIT.
+      
+002290*----------------------------------------------------------------*
+002300*    2300-ACCUM-HOUR - BUMP THE COUNT FOR THIS RECORD'S HOUR OF  *
+002310*                      DAY (FIRST TWO DIGITS OF THE LOG TIME).   *
+002320*----------------------------------------------------------------*
+002330 2300-ACCUM-HOUR.
+002340     MOVE HL-LOG-K-TIME (2:2) TO WS-CURRENT-HOUR.
+002350     SET WS-HOUR-IDX         TO WS-CURRENT-HOUR.
+002360     SET WS-HOUR-IDX         UP BY 1.
+002370     ADD 1                   TO WS-HOUR-TOTAL (WS-HOUR-IDX).
+002380 2300-ACCUM-HOUR-EXIT.
+002390     EXIT.
+      
+002400*----------------------------------------------------------------*
+002410*    8000-PRINT-REPORT - WRITE THE TERMINAL AND HOURLY SUMMARY   *
+002420*                        SECTIONS AND THE GRAND TOTAL.           *
+002430*----------------------------------------------------------------*
+002440 8000-PRINT-REPORT.
+002450     PERFORM 8100-PRINT-HEADINGS
+002460         THRU 8100-PRINT-HEADINGS-EXIT.
+002470     MOVE WS-HDG-2           TO WS-ACTIVE-HDG.
+002480     PERFORM 8150-PRINT-ACTIVE-HDG
+002490         THRU 8150-PRINT-ACTIVE-HDG-EXIT.
+
+002500     SET WS-TERM-IDX         TO 1.
+002510     PERFORM 8200-PRINT-TERM-LINE
+002520         THRU 8200-PRINT-TERM-LINE-EXIT
+002530         VARYING WS-TERM-IDX FROM 1 BY 1
+002540         UNTIL WS-TERM-IDX > WS-TERM-COUNT-USED.
+
+002550     MOVE SPACES             TO RO-TEXT.
+002560     MOVE ' '                TO RO-CTRL.
+002570     WRITE RPTOUT-LINE.
+002580     ADD 1                   TO WS-LINE-COUNT.
+002590     MOVE WS-HDG-3           TO WS-ACTIVE-HDG.
+002600     PERFORM 8150-PRINT-ACTIVE-HDG
+002610         THRU 8150-PRINT-ACTIVE-HDG-EXIT.
+
+002620     PERFORM 8300-PRINT-HOUR-LINE
+002630         THRU 8300-PRINT-HOUR-LINE-EXIT
+002640         VARYING WS-HOUR-IDX FROM 1 BY 1
+002650         UNTIL WS-HOUR-IDX > 24.
+
+002660     MOVE SPACES             TO RO-TEXT.
+002670     WRITE RPTOUT-LINE.
+002680     MOVE WS-GRAND-TOTAL     TO WS-GRAND-TOTAL-OUT.
+002690     MOVE WS-TOTAL-LINE      TO RO-TEXT.
+002700     WRITE RPTOUT-LINE.
+002710     MOVE WS-ABEND-TOTAL     TO WS-ABEND-TOTAL-OUT.
+002720     MOVE WS-ABEND-LINE      TO RO-TEXT.
+002730     WRITE RPTOUT-LINE.
+002740 8000-PRINT-REPORT-EXIT.
+002750     EXIT.
+
+002760*----------------------------------------------------------------*
+002770*    8100-PRINT-HEADINGS - PRINT THE REPORT TITLE ON A NEW PAGE, *
+002780*                          THEN REPRINT WHICHEVER SECTION        *
+002790*                          HEADING WAS ACTIVE WHEN THE PAGE BROKE*
+002800*----------------------------------------------------------------*
+002810 8100-PRINT-HEADINGS.
+002820     ADD 1                   TO WS-PAGE-COUNT.
+002830     MOVE WS-PAGE-COUNT      TO WS-HDG-PAGE-NO.
+002840     MOVE WS-HDG-1           TO RO-TEXT.
+002850     MOVE '1'                TO RO-CTRL.
+002860     WRITE RPTOUT-LINE.
+002870     MOVE 1                  TO WS-LINE-COUNT.
+002880     IF WS-ACTIVE-HDG NOT = SPACES
+002890         PERFORM 8150-PRINT-ACTIVE-HDG
+002900             THRU 8150-PRINT-ACTIVE-HDG-EXIT
+002910     END-IF.
+002920 8100-PRINT-HEADINGS-EXIT.
+002930     EXIT.
+
+002940*----------------------------------------------------------------*
+002950*    8150-PRINT-ACTIVE-HDG - PRINT THE CURRENT SECTION'S COLUMN  *
+002960*                            HEADING LINE.                       *
+002970*----------------------------------------------------------------*
+002980 8150-PRINT-ACTIVE-HDG.
+002990     MOVE WS-ACTIVE-HDG      TO RO-TEXT.
+003000     MOVE ' '                TO RO-CTRL.
+003010     WRITE RPTOUT-LINE.
+003020     ADD 1                   TO WS-LINE-COUNT.
+003030 8150-PRINT-ACTIVE-HDG-EXIT.
+003040     EXIT.
+
+003050*----------------------------------------------------------------*
+003060*    8200-PRINT-TERM-LINE - PRINT ONE TERMINAL'S TOTAL, BREAKING *
+003070*                           TO A NEW PAGE FIRST IF THE CURRENT   *
+003080*                           PAGE IS FULL.                        *
+003090*----------------------------------------------------------------*
+003100 8200-PRINT-TERM-LINE.
+003110     IF WS-LINE-COUNT >= WS-MAX-LINES
+003120         PERFORM 8100-PRINT-HEADINGS
+003130             THRU 8100-PRINT-HEADINGS-EXIT
+003140     END-IF.
+003150     MOVE WS-TERM-ID (WS-TERM-IDX)   TO WS-DET-KEY.
+003160     MOVE WS-TERM-TOTAL (WS-TERM-IDX) TO WS-DET-TOTAL.
+003170     MOVE WS-DETAIL-LINE     TO RO-TEXT.
+003180     MOVE ' '                TO RO-CTRL.
+003190     WRITE RPTOUT-LINE.
+003200     ADD 1                   TO WS-LINE-COUNT.
+003210 8200-PRINT-TERM-LINE-EXIT.
+003220     EXIT.
+
+003230*----------------------------------------------------------------*
+003240*    8300-PRINT-HOUR-LINE - PRINT ONE HOUR'S TOTAL, BREAKING TO  *
+003250*                           A NEW PAGE FIRST IF THE CURRENT PAGE *
+003260*                           IS FULL.                             *
+003270*----------------------------------------------------------------*
+003280 8300-PRINT-HOUR-LINE.
+003290     IF WS-LINE-COUNT >= WS-MAX-LINES
+003300         PERFORM 8100-PRINT-HEADINGS
+003310             THRU 8100-PRINT-HEADINGS-EXIT
+003320     END-IF.
+003330     MOVE SPACES             TO WS-DET-KEY.
+003340     MOVE WS-HOUR-IDX        TO WS-SUB.
+003350     SUBTRACT 1 FROM WS-SUB.
+003360     MOVE WS-SUB             TO WS-HOUR-DISPLAY.
+003370     MOVE WS-HOUR-DISPLAY    TO WS-DET-KEY (1:2).
+003380     MOVE WS-HOUR-TOTAL (WS-HOUR-IDX) TO WS-DET-TOTAL.
+003390     MOVE WS-DETAIL-LINE     TO RO-TEXT.
+003400     MOVE ' '                TO RO-CTRL.
+003410     WRITE RPTOUT-LINE.
+003420     ADD 1                   TO WS-LINE-COUNT.
+003430 8300-PRINT-HOUR-LINE-EXIT.
+003440     EXIT.
+      
+003450*----------------------------------------------------------------*
+003460*    9000-TERMINATE - CLOSE FILES.                               *
+003470*----------------------------------------------------------------*
+003480 9000-TERMINATE.
+003490     CLOSE HELLOLOG-FILE.
+003500     CLOSE RPTOUT-FILE.
+003510 9000-TERMINATE-EXIT.
+003520     EXIT.

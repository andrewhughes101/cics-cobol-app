@@ -0,0 +1,82 @@
+000100*****************************************************************
+000200*    MAPSET        HELLOI  (HELLOISET)                          *
+000300*    DESCRIPTION    BROWSE SCREEN FOR THE HELLOI INQUIRY         *
+000400*                   TRANSACTION - DISPLAYS ONE HELLOLOG RECORD   *
+000500*                   AT A TIME.                                  *
+000600*-----------------------------------------------------------------
+000700*    MODIFICATION HISTORY                                       *
+000800*    DATE       INIT  DESCRIPTION                                *
+000900*    ---------  ----  ------------------------------------------ *
+001000*    2026-08-09 SMH   ORIGINAL.                                  *
+001100*****************************************************************
+001200HELLOISET DFHMSD TYPE=&SYSPARM,                                 X
+001300               MODE=INOUT,                                      X
+001400               LANG=COBOL,                                      X
+001500               STORAGE=AUTO,                                    X
+001600               TIOAPFX=YES,                                     X
+001700               CTRL=(FREEKB,ALARM)
+001800*
+001900HELLOIMAP DFHMDI SIZE=(24,80),                                  X
+002000               LINE=1,                                          X
+002100               COLUMN=1
+002200*
+002300          DFHMDF POS=(01,25),                                   X
+002400               LENGTH=30,                                       X
+002500               ATTRB=(PROT,BRT),                                X
+002600               INITIAL='HELLOLOG AUDIT TRAIL INQUIRY'
+002700*
+002800          DFHMDF POS=(03,10),                                   X
+002900               LENGTH=08,                                       X
+003000               ATTRB=(PROT,NORM),                                X
+003100               INITIAL='TERM ID:'
+003200*
+003300TERMF     DFHMDF POS=(03,20),                                   X
+003400               LENGTH=04,                                       X
+003500               ATTRB=(PROT,BRT)
+003600*
+003700          DFHMDF POS=(04,10),                                   X
+003800               LENGTH=08,                                       X
+003900               ATTRB=(PROT,NORM),                                X
+004000               INITIAL='LOGDATE:'
+004100*
+004200DATEF     DFHMDF POS=(04,20),                                   X
+004300               LENGTH=07,                                       X
+004400               ATTRB=(PROT,BRT)
+004500*
+004600          DFHMDF POS=(05,10),                                   X
+004700               LENGTH=08,                                       X
+004800               ATTRB=(PROT,NORM),                                X
+004900               INITIAL='LOGTIME:'
+005000*
+005100TIMEF     DFHMDF POS=(05,20),                                   X
+005200               LENGTH=07,                                       X
+005300               ATTRB=(PROT,BRT)
+005400*
+005500          DFHMDF POS=(06,10),                                   X
+005600               LENGTH=08,                                       X
+005700               ATTRB=(PROT,NORM),                                X
+005800               INITIAL='OPERID :'
+005900*
+006000OPIDF     DFHMDF POS=(06,20),                                   X
+006100               LENGTH=08,                                       X
+006200               ATTRB=(PROT,BRT)
+006300*
+006400          DFHMDF POS=(07,10),                                   X
+006500               LENGTH=08,                                       X
+006600               ATTRB=(PROT,NORM),                                X
+006700               INITIAL='OPNAME :'
+006800*
+006900NAMEF     DFHMDF POS=(07,20),                                   X
+007000               LENGTH=20,                                       X
+007100               ATTRB=(PROT,BRT)
+007200*
+007300MSGF      DFHMDF POS=(23,10),                                   X
+007400               LENGTH=60,                                       X
+007500               ATTRB=(PROT,NORM)
+007600*
+007700          DFHMDF POS=(24,10),                                   X
+007800               LENGTH=40,                                       X
+007900               ATTRB=(PROT,NORM),                                X
+008000               INITIAL='PF7=PREV  PF8=NEXT  PF3=EXIT'
+008100*
+008200          DFHMSD TYPE=FINAL

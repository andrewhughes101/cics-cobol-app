@@ -0,0 +1,78 @@
+000100*****************************************************************
+000200*    MAPSET        HELLOMT (HELLOMTS)                            *
+000300*    DESCRIPTION    MAINTENANCE SCREEN FOR THE HELLOMNT           *
+000400*                   TRANSACTION - ADD, UPDATE, DELETE, OR BROWSE  *
+000500*                   ONE HELLOMSG GREETING CONFIGURATION RECORD    *
+000600*                   AT A TIME.                                    *
+000700*-----------------------------------------------------------------
+000800*    MODIFICATION HISTORY                                       *
+000900*    DATE       INIT  DESCRIPTION                                *
+001000*    ---------  ----  ------------------------------------------ *
+001100*    2026-08-09 SMH   ORIGINAL.                                  *
+001150*    2026-08-09 SMH   MOVED TEXTF FROM COLUMN 25 TO COLUMN 19 -  *
+001160*                     AT LENGTH 60 STARTING IN COLUMN 25 IT RAN  *
+001170*                     PAST COLUMN 80 AND WRAPPED ONTO THE NEXT   *
+001180*                     ROW.                                       *
+001200*****************************************************************
+001300HELLOMTS  DFHMSD TYPE=&SYSPARM,                                 X
+001400               MODE=INOUT,                                      X
+001500               LANG=COBOL,                                      X
+001600               STORAGE=AUTO,                                    X
+001700               TIOAPFX=YES,                                     X
+001800               CTRL=(FREEKB,ALARM)
+001900*
+002000HELLOMTM  DFHMDI SIZE=(24,80),                                  X
+002100               LINE=1,                                          X
+002200               COLUMN=1
+002300*
+002400          DFHMDF POS=(01,20),                                   X
+002500               LENGTH=40,                                       X
+002600               ATTRB=(PROT,BRT),                                X
+002700               INITIAL='HELLOMSG GREETING CONFIGURATION MAINT.'
+002800*
+002900          DFHMDF POS=(03,10),                                   X
+003000               LENGTH=08,                                       X
+003100               ATTRB=(PROT,NORM),                                X
+003200               INITIAL='FUNC(A/U/D/B):'
+003300*
+003400FUNCF     DFHMDF POS=(03,25),                                   X
+003500               LENGTH=01,                                       X
+003600               ATTRB=(UNPROT,IC)
+003700*
+003800          DFHMDF POS=(05,10),                                   X
+003900               LENGTH=08,                                       X
+004000               ATTRB=(PROT,NORM),                                X
+004100               INITIAL='MSG ID :'
+004200*
+004300MSGIDF    DFHMDF POS=(05,25),                                   X
+004400               LENGTH=06,                                       X
+004500               ATTRB=(UNPROT,NORM)
+004600*
+004700          DFHMDF POS=(06,10),                                   X
+004800               LENGTH=08,                                       X
+004900               ATTRB=(PROT,NORM),                                X
+005000               INITIAL='LOCALE :'
+005100*
+005200LOCF      DFHMDF POS=(06,25),                                   X
+005300               LENGTH=05,                                       X
+005400               ATTRB=(UNPROT,NORM)
+005500*
+005600          DFHMDF POS=(08,10),                                   X
+005700               LENGTH=08,                                       X
+005800               ATTRB=(PROT,NORM),                                X
+005900               INITIAL='TEXT   :'
+006000*
+006100TEXTF     DFHMDF POS=(08,19),                                   X
+006200               LENGTH=60,                                       X
+006300               ATTRB=(UNPROT,NORM)
+006400*
+006500MSGF      DFHMDF POS=(23,10),                                   X
+006600               LENGTH=60,                                       X
+006700               ATTRB=(PROT,NORM)
+006800*
+006900          DFHMDF POS=(24,10),                                   X
+007000               LENGTH=60,                                       X
+007100               ATTRB=(PROT,NORM),                                X
+007200               INITIAL='PF3=EXIT   ENTER=PROCESS FUNCTION'
+007300*
+007400          DFHMSD TYPE=FINAL

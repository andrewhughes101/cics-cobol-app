@@ -0,0 +1,41 @@
+000100*****************************************************************
+000200*    MAPSET        HELLOM  (HELLOMSET)                          *
+000300*    DESCRIPTION    GREETING SCREEN FOR THE HELLO TRANSACTION.   *
+000400*-----------------------------------------------------------------
+000500*    MODIFICATION HISTORY                                       *
+000600*    DATE       INIT  DESCRIPTION                                *
+000700*    ---------  ----  ------------------------------------------ *
+000800*    2026-08-09 SMH   ORIGINAL - REPLACES SEND TEXT WITH A REAL  *
+000900*                     3270 SCREEN.  PF3 EXITS THE TRANSACTION.   *
+001000*****************************************************************
+001100HELLOMSET DFHMSD TYPE=&SYSPARM,                                 X
+001200               MODE=INOUT,                                      X
+001300               LANG=COBOL,                                      X
+001400               STORAGE=AUTO,                                    X
+001500               TIOAPFX=YES,                                     X
+001600               CTRL=(FREEKB,ALARM)
+001700*
+001800HELLOMAP  DFHMDI SIZE=(24,80),                                  X
+001900               LINE=1,                                          X
+002000               COLUMN=1
+002100*
+002200          DFHMDF POS=(01,30),                                   X
+002300               LENGTH=20,                                       X
+002400               ATTRB=(PROT,BRT),                                X
+002500               INITIAL='HELLO TRANSACTION'
+002600*
+002700          DFHMDF POS=(03,10),                                   X
+002800               LENGTH=09,                                       X
+002900               ATTRB=(PROT,NORM),                                X
+003000               INITIAL='GREETING:'
+003100*
+003200MSGTEXT   DFHMDF POS=(03,20),                                   X
+003300               LENGTH=50,                                       X
+003400               ATTRB=(PROT,BRT)
+003500*
+003600          DFHMDF POS=(24,10),                                   X
+003700               LENGTH=40,                                       X
+003800               ATTRB=(PROT,NORM),                                X
+003900               INITIAL='PF3=EXIT'
+004000*
+004100          DFHMSD TYPE=FINAL

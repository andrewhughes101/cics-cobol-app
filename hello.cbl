@@ -1,13 +1,458 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID.     HELLO.
-        ENVIRONMENT DIVISION.
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-        01 MSG  PIC X(14) VALUE "Hello CICS T3!".
-        LINKAGE SECTION.
-        PROCEDURE DIVISION.
-            DISPLAY "Hello".
-            EXEC CICS SEND TEXT FROM (MSG)
-                 END-EXEC
-            EXEC CICS RETURN
-                 END-EXEC.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     HELLO.
+000120 AUTHOR.         S M HUGHES.
+000130 INSTALLATION.   CICS T3 TEST REGION.
+000140 DATE-WRITTEN.   2024-01-05.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*    PROGRAM       HELLO                                        *
+000180*    DESCRIPTION    SAMPLE CICS TRANSACTION - SENDS A GREETING   *
+000190*                   TO THE OPERATOR'S TERMINAL.                 *
+000200*-----------------------------------------------------------------
+000210*    MODIFICATION HISTORY                                       *
+000220*    DATE       INIT  DESCRIPTION                                *
+000230*    ---------  ----  ------------------------------------------ *
+000240*    2024-01-05 SMH   ORIGINAL.                                  *
+000250*    2026-08-09 SMH   ADDED DFHCOMMAREA SO A CALLING TRANSACTION *
+000260*                     CAN PASS AN OPERATOR NAME/ID.  GREETING IS *
+000270*                     NOW BUILT FROM THE COMMAREA INSTEAD OF THE *
+000280*                     HARDCODED MSG LITERAL.                    *
+000290*    2026-08-09 SMH   REPLACED SEND TEXT WITH THE HELLOMAP MAPPED*
+000300*                     SCREEN (MAPSET HELLOMSET).  PF3 EXITS THE  *
+000310*                     TRANSACTION; ANY OTHER KEY REDISPLAYS.     *
+000320*    2026-08-09 SMH   NOW WRITES A HELLOLOG AUDIT RECORD FOR     *
+000330*                     EVERY INVOCATION (SEE HELLOI FOR INQUIRY). *
+000340*    2026-08-09 SMH   GREETING TEXT NOW LOOKED UP FROM THE       *
+000350*                     HELLOMSG CONFIG FILE INSTEAD OF A LITERAL. *
+000360*    2026-08-09 SMH   ADDED HANDLE CONDITION/HANDLE ABEND ERROR  *
+000370*                     TRAPPING.  ERRORS AND ABENDS ARE NOW       *
+000380*                     LOGGED TO HELLOLOG AND THE OPERATOR SEES A *
+000390*                     READABLE MESSAGE INSTEAD OF A RAW ABEND.   *
+000400*    2026-08-09 SMH   ADDED SIGN-ON AUTHORIZATION CHECK VIA THE  *
+000410*                     SHARED HELLOSEC PROGRAM.  UNAUTHORIZED     *
+000420*                     OPERATORS NEVER SEE THE GREETING SCREEN.   *
+000430*    2026-08-09 SMH   NOW QUEUES A MONITORING EVENT TO THE       *
+000440*                     HELLOEVT TS QUEUE FOR EACH INVOCATION.     *
+000450*    2026-08-09 SMH   ADDED AN EXPLICIT SYNCPOINT AFTER THE      *
+000460*                     HELLOLOG/HELLOEVT WRITES, AND SYNCPOINT    *
+000470*                     ROLLBACK IN THE ERROR/ABEND PARAGRAPHS.    *
+000480*    2026-08-09 SMH   OPERATOR ID FOR AUTHORIZATION IS NOW TAKEN *
+000490*                     FROM EIBUSERID (THE SIGNED-ON USER) RATHER *
+000500*                     THAN A CALLER-SUPPLIED COMMAREA FIELD, SO  *
+000510*                     A DIRECT TERMINAL SIGN-ON CANNOT BLANK OUT *
+000520*                     OR SPOOF WHO IS BEING CHECKED.  ADDED RESP *
+000530*                     TO THE RECEIVE MAP AND TO THE COMMANDS     *
+000540*                     INSIDE THE ERROR/ABEND HANDLERS SO A       *
+000550*                     FAILURE THERE CANNOT RE-DRIVE THE HANDLER. *
+000560*                     THE DENIAL PATH NOW SETS HC-RC-ERROR.      *
+000570*    2026-08-09 SMH   DROPPED THE UNREACHABLE GOBACK AFTER THE   *
+000580*                     RETURN IN 9400-ERROR-PARAGRAPH, ADDED RESP *
+000590*                     TO 9500-ABEND-HANDLER'S SEND TEXT SO A     *
+000600*                     FAILURE THERE CANNOT RE-DRIVE THE ERROR    *
+000610*                     HANDLER BEFORE THE ABEND IS ISSUED, AND    *
+000620*                     1000-INITIALIZE NOW ALSO REJECTS A CALLER- *
+000630*                     SUPPLIED COMMAREA SHORTER THAN HELLOCA.    *
+000640*****************************************************************
+000650 ENVIRONMENT DIVISION.
+000660 DATA DIVISION.
+000670 WORKING-STORAGE SECTION.
+000680*----------------------------------------------------------------*
+000690*    GREETING WORK AREAS                                        *
+000700*----------------------------------------------------------------*
+000710 01  HL-GREETING-LINE           PIC X(50)   VALUE SPACES.
+000720 01  HL-GREETING-PREFIX          PIC X(60)   VALUE 'HELLO'.
+000730 01  HL-DEFAULT-NAME             PIC X(20)   VALUE 'CICS T3'.
+000740 01  HL-DEFAULT-MSG-ID           PIC X(06)   VALUE 'GREET1'.
+000750 01  HL-DEFAULT-MSG-LOCALE       PIC X(05)   VALUE 'EN-US'.
+000760 01  HL-EXIT-SWITCH              PIC X(01)   VALUE 'N'.
+000770     88  HL-EXIT-REQUESTED                   VALUE 'Y'.
+000780 01  HL-MSG-RESP                 PIC S9(08)  COMP.
+000790*----------------------------------------------------------------*
+000800*    ERROR/ABEND HANDLING WORK AREAS                             *
+000810*----------------------------------------------------------------*
+000820 01  HL-ABEND-CODE               PIC X(04)   VALUE SPACES.
+000830 01  HL-ERROR-TEXT               PIC X(60)   VALUE SPACES.
+000840 01  HL-RESP-DISPLAY             PIC ZZZZZZZ9.
+000850 01  HL-AUTH-SWITCH              PIC X(01)   VALUE 'N'.
+000860     88  HL-AUTH-DENIED                      VALUE 'Y'.
+000870 01  HL-RESP                     PIC S9(08)  COMP.
+
+000880*----------------------------------------------------------------*
+000890*    SYMBOLIC MAP AND PF-KEY VALUES FOR THE HELLOMAP SCREEN      *
+000900*----------------------------------------------------------------*
+000910 COPY HELLOMAP.
+000920 COPY DFHAID.
+
+000930*----------------------------------------------------------------*
+000940*    COMMAREA PASSED TO THE HELLOSEC AUTHORIZATION CHECK         *
+000950*----------------------------------------------------------------*
+000960 COPY HELLOSCA REPLACING COMMAREA-LEVEL BY HELLOSEC-COMMAREA.
+
+000970*----------------------------------------------------------------*
+000980*    HELLOLOG AUDIT RECORD                                      *
+000990*----------------------------------------------------------------*
+001000 COPY HELLOLOG.
+
+001010*----------------------------------------------------------------*
+001020*    HELLOEVT MONITORING QUEUE RECORD                           *
+001030*----------------------------------------------------------------*
+001040 COPY HELLOEVT.
+
+001050*----------------------------------------------------------------*
+001060*    HELLOMSG GREETING TEXT CONFIG RECORD                       *
+001070*----------------------------------------------------------------*
+001080 COPY HELLOMSG.
+
+001090 COPY HELLOCA REPLACING COMMAREA-LEVEL BY HELLO-COMMAREA.
+
+001100 LINKAGE SECTION.
+001110 COPY HELLOCA REPLACING COMMAREA-LEVEL BY DFHCOMMAREA.
+
+001120 PROCEDURE DIVISION.
+001130*----------------------------------------------------------------*
+001140*    0000-MAINLINE - CONTROLS OVERALL FLOW OF THE TRANSACTION.   *
+001150*----------------------------------------------------------------*
+001160 0000-MAINLINE.
+001170     PERFORM 1000-INITIALIZE
+001180         THRU 1000-INITIALIZE-EXIT.
+
+001190     PERFORM 1200-AUTHORIZE-USER
+001200         THRU 1200-AUTHORIZE-USER-EXIT.
+
+001210     IF HL-AUTH-DENIED
+001220         PERFORM 1250-SEND-DENIAL
+001230             THRU 1250-SEND-DENIAL-EXIT
+001240     ELSE
+001250         PERFORM 1500-LOG-INVOCATION
+001260             THRU 1500-LOG-INVOCATION-EXIT
+
+001270         PERFORM 1600-NOTIFY-QUEUE
+001280             THRU 1600-NOTIFY-QUEUE-EXIT
+
+001290         PERFORM 1650-COMMIT-WORK
+001300             THRU 1650-COMMIT-WORK-EXIT
+
+001310         PERFORM 1700-LOOKUP-GREETING
+001320             THRU 1700-LOOKUP-GREETING-EXIT
+
+001330         PERFORM 2000-BUILD-GREETING
+001340             THRU 2000-BUILD-GREETING-EXIT
+
+001350         PERFORM 3000-SEND-GREETING
+001360             THRU 4000-RECEIVE-KEY-EXIT
+001370             UNTIL HL-EXIT-REQUESTED
+001380     END-IF.
+
+001390     PERFORM 9000-RETURN
+001400         THRU 9000-RETURN-EXIT.
+
+001410     GOBACK.
+
+001420*----------------------------------------------------------------*
+001430*    1000-INITIALIZE - ESTABLISH THE OPERATOR'S IDENTITY FROM    *
+001440*                      EIBUSERID, THE CICS-MAINTAINED SIGNED-ON  *
+001450*                      USER ID FOR THIS TASK, AND PICK UP A      *
+001460*                      DISPLAY NAME IF ONE WAS PASSED IN THE     *
+001470*                      COMMAREA.                                 *
+001480*----------------------------------------------------------------*
+001490 1000-INITIALIZE.
+001500     EXEC CICS HANDLE CONDITION
+001510         ERROR    (9400-ERROR-PARAGRAPH)
+001520     END-EXEC.
+001530     EXEC CICS HANDLE ABEND
+001540         LABEL    (9500-ABEND-HANDLER)
+001550     END-EXEC.
+001560     MOVE 'N'                 TO HL-EXIT-SWITCH.
+001570     MOVE SPACES              TO HELLO-COMMAREA.
+001580     SET HC-RC-NORMAL OF HELLO-COMMAREA
+001590                              TO TRUE.
+001600     MOVE EIBUSERID           TO HC-OPERATOR-ID OF HELLO-COMMAREA.
+001610     IF EIBCALEN = 0
+001620         OR EIBCALEN < LENGTH OF DFHCOMMAREA
+001630         MOVE HL-DEFAULT-NAME
+001640             TO HC-OPERATOR-NAME OF HELLO-COMMAREA
+001650     ELSE
+001660         MOVE HC-OPERATOR-NAME OF DFHCOMMAREA
+001670             TO HC-OPERATOR-NAME OF HELLO-COMMAREA
+001680         IF HC-OPERATOR-NAME OF HELLO-COMMAREA = SPACES
+001690             MOVE HL-DEFAULT-NAME
+001700                 TO HC-OPERATOR-NAME OF HELLO-COMMAREA
+001710         END-IF
+001720     END-IF.
+001730 1000-INITIALIZE-EXIT.
+001740     EXIT.
+
+001750*----------------------------------------------------------------*
+001760*    1200-AUTHORIZE-USER - LINK TO HELLOSEC TO CHECK THE CALLING *
+001770*                          OPERATOR AGAINST USRPROF BEFORE ANY   *
+001780*                          GREETING IS DISPLAYED.                *
+001790*----------------------------------------------------------------*
+001800 1200-AUTHORIZE-USER.
+001810     MOVE SPACES                 TO HELLOSEC-COMMAREA.
+001820     MOVE HC-OPERATOR-ID OF HELLO-COMMAREA
+001830         TO HS-OPERATOR-ID OF HELLOSEC-COMMAREA.
+001840     EXEC CICS LINK PROGRAM('HELLOSEC')
+001850         COMMAREA (HELLOSEC-COMMAREA)
+001860         LENGTH   (LENGTH OF HELLOSEC-COMMAREA)
+001870     END-EXEC.
+001880     IF HS-AUTH-GRANTED OF HELLOSEC-COMMAREA
+001890         MOVE 'N'                 TO HL-AUTH-SWITCH
+001900         IF HS-OPERATOR-NAME OF HELLOSEC-COMMAREA NOT = SPACES
+001910             MOVE HS-OPERATOR-NAME OF HELLOSEC-COMMAREA
+001920                 TO HC-OPERATOR-NAME OF HELLO-COMMAREA
+001930         END-IF
+001940     ELSE
+001950         SET HL-AUTH-DENIED       TO TRUE
+001960     END-IF.
+001970 1200-AUTHORIZE-USER-EXIT.
+001980     EXIT.
+
+001990*----------------------------------------------------------------*
+002000*    1250-SEND-DENIAL - TELL THE OPERATOR THEY ARE NOT AUTHORIZED*
+002010*                       TO USE THIS TRANSACTION.                 *
+002020*----------------------------------------------------------------*
+002030 1250-SEND-DENIAL.
+002040     SET HC-RC-ERROR OF HELLO-COMMAREA
+002050                              TO TRUE.
+002060     MOVE 'HELLO - NOT AUTHORIZED FOR THIS TRANSACTION'
+002070         TO HL-ERROR-TEXT.
+002080     EXEC CICS SEND TEXT
+002090         FROM     (HL-ERROR-TEXT)
+002100         LENGTH   (LENGTH OF HL-ERROR-TEXT)
+002110         ERASE
+002120     END-EXEC.
+002130 1250-SEND-DENIAL-EXIT.
+002140     EXIT.
+
+002150*----------------------------------------------------------------*
+002160*    1500-LOG-INVOCATION - WRITE AN AUDIT RECORD TO HELLOLOG FOR *
+002170*                          THIS INVOCATION OF THE TRANSACTION.   *
+002180*----------------------------------------------------------------*
+002190 1500-LOG-INVOCATION.
+002200     MOVE SPACES                 TO HELLOLOG-RECORD.
+002210     MOVE EIBTRMID               TO HL-LOG-K-TERMID.
+002220     MOVE EIBDATE                TO HL-LOG-K-DATE.
+002230     MOVE EIBTIME                TO HL-LOG-K-TIME.
+002240     MOVE EIBTASKN               TO HL-LOG-K-SEQ.
+002250     MOVE HC-OPERATOR-ID OF HELLO-COMMAREA
+002260         TO HL-LOG-OPERATOR-ID.
+002270     MOVE HC-OPERATOR-NAME OF HELLO-COMMAREA
+002280         TO HL-LOG-OPERATOR-NAME.
+002290     EXEC CICS WRITE FILE('HELLOLOG')
+002300         FROM     (HELLOLOG-RECORD)
+002310         RIDFLD   (HL-LOG-KEY)
+002320         KEYLENGTH (LENGTH OF HL-LOG-KEY)
+002330     END-EXEC.
+002340 1500-LOG-INVOCATION-EXIT.
+002350     EXIT.
+
+002360*----------------------------------------------------------------*
+002370*    1600-NOTIFY-QUEUE - QUEUE A MONITORING EVENT TO THE HELLOEVT*
+002380*                        TS QUEUE SO A DOWNSTREAM MONITORING TASK*
+002390*                        CAN PICK UP THIS INVOCATION.            *
+002400*----------------------------------------------------------------*
+002410 1600-NOTIFY-QUEUE.
+002420     MOVE SPACES                 TO HELLOEVT-RECORD.
+002430     MOVE EIBTRMID               TO HE-TERMID.
+002440     MOVE EIBDATE                TO HE-DATE.
+002450     MOVE EIBTIME                TO HE-TIME.
+002460     MOVE HC-OPERATOR-ID OF HELLO-COMMAREA
+002470         TO HE-OPERATOR-ID.
+002480     MOVE HC-OPERATOR-NAME OF HELLO-COMMAREA
+002490         TO HE-OPERATOR-NAME.
+002500     SET HE-EVENT-GREETING       TO TRUE.
+002510     EXEC CICS WRITEQ TS
+002520         QUEUE    ('HELLOEVT')
+002530         FROM     (HELLOEVT-RECORD)
+002540         LENGTH   (LENGTH OF HELLOEVT-RECORD)
+002550     END-EXEC.
+002560 1600-NOTIFY-QUEUE-EXIT.
+002570     EXIT.
+
+002580*----------------------------------------------------------------*
+002590*    1650-COMMIT-WORK - TAKE A SYNCPOINT NOW THAT THE HELLOLOG   *
+002600*                       AUDIT RECORD AND THE HELLOEVT QUEUE ENTRY*
+002610*                       ARE WRITTEN, SO THOSE UPDATES ARE MADE   *
+002620*                       DURABLE AND THEIR LOCKS RELEASED BEFORE  *
+002630*                       WE SIT WAITING ON THE OPERATOR'S TERMINAL*
+002640*----------------------------------------------------------------*
+002650 1650-COMMIT-WORK.
+002660     EXEC CICS SYNCPOINT
+002670     END-EXEC.
+002680 1650-COMMIT-WORK-EXIT.
+002690     EXIT.
+
+002700*----------------------------------------------------------------*
+002710*    1700-LOOKUP-GREETING - READ THE GREETING PREFIX TEXT FROM   *
+002720*                           THE HELLOMSG CONFIG FILE.  IF THE    *
+002730*                           MESSAGE IS NOT FOUND, FALL BACK TO A *
+002740*                           HARDCODED PREFIX SO THE TRANSACTION  *
+002750*                           STILL RUNS.                          *
+002760*----------------------------------------------------------------*
+002770 1700-LOOKUP-GREETING.
+002780     MOVE SPACES                 TO HELLOMSG-RECORD.
+002790     MOVE HL-DEFAULT-MSG-ID      TO HM-MSG-ID.
+002800     MOVE HL-DEFAULT-MSG-LOCALE  TO HM-MSG-LOCALE.
+002810     EXEC CICS READ FILE('HELLOMSG')
+002820         INTO     (HELLOMSG-RECORD)
+002830         RIDFLD   (HM-MSG-KEY)
+002840         KEYLENGTH (LENGTH OF HM-MSG-KEY)
+002850         RESP     (HL-MSG-RESP)
+002860     END-EXEC.
+002870     IF HL-MSG-RESP = DFHRESP(NORMAL)
+002880         MOVE HM-MSG-TEXT         TO HL-GREETING-PREFIX
+002890     ELSE
+002900         MOVE 'HELLO'             TO HL-GREETING-PREFIX
+002910     END-IF.
+002920 1700-LOOKUP-GREETING-EXIT.
+002930     EXIT.
+
+002940*----------------------------------------------------------------*
+002950*    2000-BUILD-GREETING - FORMAT THE PERSONALIZED GREETING.     *
+002960*----------------------------------------------------------------*
+002970 2000-BUILD-GREETING.
+002980     MOVE SPACES                 TO HL-GREETING-LINE.
+002990     STRING HL-GREETING-PREFIX              DELIMITED BY '  '
+003000            ', '                             DELIMITED BY SIZE
+003010            HC-OPERATOR-NAME OF HELLO-COMMAREA
+003020                                             DELIMITED BY '  '
+003030            '!'                              DELIMITED BY SIZE
+003040       INTO HL-GREETING-LINE.
+003050 2000-BUILD-GREETING-EXIT.
+003060     EXIT.
+
+003070*----------------------------------------------------------------*
+003080*    3000-SEND-GREETING - SEND THE HELLOMAP SCREEN, WITH THE     *
+003090*                         GREETING TEXT MOVED INTO MSGTEXTO.     *
+003100*----------------------------------------------------------------*
+003110 3000-SEND-GREETING.
+003120     MOVE SPACES              TO HELLOMAPO.
+003130     MOVE HL-GREETING-LINE    TO MSGTEXTO.
+003140     EXEC CICS SEND MAP('HELLOMAP')
+003150         MAPSET   ('HELLOMSET')
+003160         FROM     (HELLOMAPO)
+003170         ERASE
+003180         FREEKB
+003190     END-EXEC.
+003200 3000-SEND-GREETING-EXIT.
+003210     EXIT.
+
+003220*----------------------------------------------------------------*
+003230*    4000-RECEIVE-KEY - WAIT FOR THE OPERATOR'S RESPONSE.  PF3   *
+003240*                       ENDS THE TRANSACTION; ANY OTHER KEY JUST *
+003250*                       REDISPLAYS THE GREETING SCREEN.          *
+003260*----------------------------------------------------------------*
+003270 4000-RECEIVE-KEY.
+003280     EXEC CICS RECEIVE MAP('HELLOMAP')
+003290         MAPSET   ('HELLOMSET')
+003300         INTO     (HELLOMAPI)
+003310         RESP     (HL-RESP)
+003320     END-EXEC.
+003330     IF EIBAID = DFHPF3
+003340         SET HL-EXIT-REQUESTED TO TRUE
+003350     ELSE
+003360         MOVE 'N'             TO HL-EXIT-SWITCH
+003370     END-IF.
+003380 4000-RECEIVE-KEY-EXIT.
+003390     EXIT.
+
+003400*----------------------------------------------------------------*
+003410*    9000-RETURN - PASS THE COMMAREA BACK TO WHOEVER STARTED US. *
+003420*----------------------------------------------------------------*
+003430 9000-RETURN.
+003440     MOVE HC-OPERATOR-ID OF HELLO-COMMAREA
+003450         TO HC-OPERATOR-ID OF DFHCOMMAREA.
+003460     MOVE HC-OPERATOR-NAME OF HELLO-COMMAREA
+003470         TO HC-OPERATOR-NAME OF DFHCOMMAREA.
+003480     MOVE HC-RETURN-CODE OF HELLO-COMMAREA
+003490         TO HC-RETURN-CODE OF DFHCOMMAREA.
+003500     EXEC CICS RETURN
+003510         COMMAREA (DFHCOMMAREA)
+003520         LENGTH   (LENGTH OF DFHCOMMAREA)
+003530     END-EXEC.
+003540 9000-RETURN-EXIT.
+003550     EXIT.
+
+003560*----------------------------------------------------------------*
+003570*    9400-ERROR-PARAGRAPH - REACHED VIA HANDLE CONDITION ERROR   *
+003580*                           FOR ANY CICS CONDITION NOT OTHERWISE *
+003590*                           TRAPPED WITH ITS OWN RESP CHECK.     *
+003600*                           LOGS THE FAILING COMMAND'S RESPONSE  *
+003610*                           CODE TO HELLOLOG AND TELLS THE       *
+003620*                           OPERATOR, THEN ENDS THE TRANSACTION. *
+003630*----------------------------------------------------------------*
+003640 9400-ERROR-PARAGRAPH.
+003650     MOVE 'ERRC'              TO HL-ABEND-CODE.
+003660     MOVE EIBRESP             TO HL-RESP-DISPLAY.
+003670     STRING 'HELLO ERROR - CICS RESP '  DELIMITED BY SIZE
+003680            HL-RESP-DISPLAY             DELIMITED BY SIZE
+003690       INTO HL-ERROR-TEXT.
+003700     EXEC CICS SYNCPOINT ROLLBACK
+003710     END-EXEC.
+003720     PERFORM 9600-LOG-ABEND
+003730         THRU 9600-LOG-ABEND-EXIT.
+003740     EXEC CICS SEND TEXT
+003750         FROM     (HL-ERROR-TEXT)
+003760         LENGTH   (LENGTH OF HL-ERROR-TEXT)
+003770         ERASE
+003780         RESP     (HL-RESP)
+003790     END-EXEC.
+003800     EXEC CICS SYNCPOINT
+003810     END-EXEC.
+003820     EXEC CICS RETURN
+003830     END-EXEC.
+
+003840*----------------------------------------------------------------*
+003850*    9500-ABEND-HANDLER - REACHED VIA HANDLE ABEND LABEL WHEN THE*
+003860*                         TASK ABENDS.  LOGS THE ABEND CODE TO   *
+003870*                         HELLOLOG, TELLS THE OPERATOR, THEN     *
+003880*                         RE-ISSUES THE SAME ABEND SO CICS AND   *
+003890*                         THE REGION'S ABEND MONITORING SEE IT.  *
+003900*----------------------------------------------------------------*
+003910 9500-ABEND-HANDLER.
+003920     EXEC CICS ASSIGN
+003930         ABCODE   (HL-ABEND-CODE)
+003940     END-EXEC.
+003950     STRING 'HELLO ABEND - CODE '      DELIMITED BY SIZE
+003960            HL-ABEND-CODE              DELIMITED BY SIZE
+003970       INTO HL-ERROR-TEXT.
+003980     EXEC CICS SYNCPOINT ROLLBACK
+003990     END-EXEC.
+004000     PERFORM 9600-LOG-ABEND
+004010         THRU 9600-LOG-ABEND-EXIT.
+004020     EXEC CICS SEND TEXT
+004030         FROM     (HL-ERROR-TEXT)
+004040         LENGTH   (LENGTH OF HL-ERROR-TEXT)
+004050         ERASE
+004060         RESP     (HL-RESP)
+004070     END-EXEC.
+004080     EXEC CICS SYNCPOINT
+004090     END-EXEC.
+004100     EXEC CICS ABEND
+004110         ABCODE   (HL-ABEND-CODE)
+004120         NODUMP
+004130     END-EXEC.
+
+004140*----------------------------------------------------------------*
+004150*    9600-LOG-ABEND - WRITE AN ABEND-EVENT RECORD TO HELLOLOG.   *
+004160*----------------------------------------------------------------*
+004170 9600-LOG-ABEND.
+004180     MOVE SPACES                 TO HELLOLOG-RECORD.
+004190     MOVE EIBTRMID               TO HL-LOG-K-TERMID.
+004200     MOVE EIBDATE                TO HL-LOG-K-DATE.
+004210     MOVE EIBTIME                TO HL-LOG-K-TIME.
+004220     MOVE EIBTASKN               TO HL-LOG-K-SEQ.
+004230     MOVE HC-OPERATOR-ID OF HELLO-COMMAREA
+004240         TO HL-LOG-OPERATOR-ID.
+004250     MOVE HC-OPERATOR-NAME OF HELLO-COMMAREA
+004260         TO HL-LOG-OPERATOR-NAME.
+004270     SET HL-LOG-EVENT-ABEND      TO TRUE.
+004280     MOVE HL-ABEND-CODE          TO HL-LOG-ABEND-CODE.
+004290     EXEC CICS WRITE FILE('HELLOLOG')
+004300         FROM     (HELLOLOG-RECORD)
+004310         RIDFLD   (HL-LOG-KEY)
+004320         KEYLENGTH (LENGTH OF HL-LOG-KEY)
+004330         RESP     (HL-RESP)
+004340     END-EXEC.
+004350 9600-LOG-ABEND-EXIT.
+004360     EXIT.

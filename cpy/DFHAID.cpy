@@ -0,0 +1,50 @@
+000100*****************************************************************
+000200*    COPYBOOK      DFHAID                                       *
+000300*    DESCRIPTION    STANDARD CICS ATTENTION IDENTIFIER (AID)     *
+000400*                   VALUES, VENDORED LOCALLY SO THE SUITE        *
+000500*                   COMPILES WITHOUT DEPENDING ON THE CICS       *
+000600*                   SYSTEM COPYLIB BEING ON THE COMPILE-TIME     *
+000700*                   CONCATENATION.  VALUES MATCH IBM'S SDFHCOB   *
+000800*                   COPY OF THE SAME NAME - DO NOT CHANGE THEM.  *
+000900*-----------------------------------------------------------------
+001000*    MODIFICATION HISTORY                                       *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    ---------  ----  ------------------------------------------ *
+001300*    2026-08-09 SMH   ORIGINAL.                                  *
+001400*****************************************************************
+001500 01  DFHAID.
+001600     02  DFHNULL                 PIC X       VALUE ' '.
+001700     02  DFHENTER                PIC X       VALUE '='.
+001800     02  DFHCLEAR                PIC X       VALUE '_'.
+001900     02  DFHPEN                  PIC X       VALUE '='.
+002000     02  DFHOPID                 PIC X       VALUE 'W'.
+002100     02  DFHPA1                  PIC X       VALUE '%'.
+002200     02  DFHPA2                  PIC X       VALUE '>'.
+002300     02  DFHPA3                  PIC X       VALUE ','.
+002400     02  DFHPF1                  PIC X       VALUE '1'.
+002500     02  DFHPF2                  PIC X       VALUE '2'.
+002600     02  DFHPF3                  PIC X       VALUE '3'.
+002700     02  DFHPF4                  PIC X       VALUE '4'.
+002800     02  DFHPF5                  PIC X       VALUE '5'.
+002900     02  DFHPF6                  PIC X       VALUE '6'.
+003000     02  DFHPF7                  PIC X       VALUE '7'.
+003100     02  DFHPF8                  PIC X       VALUE '8'.
+003200     02  DFHPF9                  PIC X       VALUE '9'.
+003300     02  DFHPF10                 PIC X       VALUE ':'.
+003400     02  DFHPF11                 PIC X       VALUE '#'.
+003500     02  DFHPF12                 PIC X       VALUE '@'.
+003600     02  DFHPF13                 PIC X       VALUE 'A'.
+003700     02  DFHPF14                 PIC X       VALUE 'B'.
+003800     02  DFHPF15                 PIC X       VALUE 'C'.
+003900     02  DFHPF16                 PIC X       VALUE 'D'.
+004000     02  DFHPF17                 PIC X       VALUE 'E'.
+004100     02  DFHPF18                 PIC X       VALUE 'F'.
+004200     02  DFHPF19                 PIC X       VALUE 'G'.
+004300     02  DFHPF20                 PIC X       VALUE 'H'.
+004400     02  DFHPF21                 PIC X       VALUE 'I'.
+004500     02  DFHPF22                 PIC X       VALUE X'6B'.
+004600     02  DFHPF23                 PIC X       VALUE X'6C'.
+004700     02  DFHPF24                 PIC X       VALUE X'6D'.
+004800     02  DFHMSRE                 PIC X       VALUE 'X'.
+004900     02  DFHSTRF                 PIC X       VALUE X'C1'.
+005000     02  DFHTRIG                 PIC X       VALUE '"'.

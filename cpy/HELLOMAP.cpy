@@ -0,0 +1,24 @@
+000100*****************************************************************
+000200*    COPYBOOK      HELLOMAP                                     *
+000300*    DESCRIPTION    SYMBOLIC MAP FOR MAPSET HELLOMSET, MAP       *
+000400*                   HELLOMAP (SEE BMS SOURCE BMS/HELLOM.BMS).    *
+000500*                   GENERATED BY THE BMS MAP TRANSLATOR - DO NOT *
+000600*                   HAND-MAINTAIN THE FIELD LAYOUT, REASSEMBLE   *
+000700*                   THE MAPSET INSTEAD.                          *
+000800*-----------------------------------------------------------------
+000900*    MODIFICATION HISTORY                                       *
+001000*    DATE       INIT  DESCRIPTION                                *
+001100*    ---------  ----  ------------------------------------------ *
+001200*    2026-08-09 SMH   ORIGINAL.                                  *
+001300*****************************************************************
+001400 01  HELLOMAPI.
+001500     02  FILLER                  PIC X(12).
+001600     02  MSGTEXTL                COMP PIC S9(4).
+001700     02  MSGTEXTF                PICTURE X.
+001800     02  FILLER REDEFINES MSGTEXTF.
+001900         03  MSGTEXTA            PICTURE X.
+002000     02  MSGTEXTI                PICTURE X(50).
+002100 01  HELLOMAPO REDEFINES HELLOMAPI.
+002200     02  FILLER                  PICTURE X(12).
+002300     02  FILLER                  PICTURE X(3).
+002400     02  MSGTEXTO                PICTURE X(50).

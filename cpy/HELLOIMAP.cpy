@@ -0,0 +1,59 @@
+000100*****************************************************************
+000200*    COPYBOOK      HELLOIMAP                                    *
+000300*    DESCRIPTION    SYMBOLIC MAP FOR MAPSET HELLOISET, MAP       *
+000400*                   HELLOIMAP (SEE BMS SOURCE BMS/HELLOI.BMS).   *
+000500*                   GENERATED BY THE BMS MAP TRANSLATOR - DO NOT *
+000600*                   HAND-MAINTAIN THE FIELD LAYOUT, REASSEMBLE   *
+000700*                   THE MAPSET INSTEAD.                          *
+000800*-----------------------------------------------------------------
+000900*    MODIFICATION HISTORY                                       *
+001000*    DATE       INIT  DESCRIPTION                                *
+001100*    ---------  ----  ------------------------------------------ *
+001200*    2026-08-09 SMH   ORIGINAL.                                  *
+001300*****************************************************************
+001400 01  HELLOIMAPI.
+001500     02  FILLER                  PIC X(12).
+001600     02  TERMFL                  COMP PIC S9(4).
+001700     02  TERMFF                  PICTURE X.
+001800     02  FILLER REDEFINES TERMFF.
+001900         03  TERMFA              PICTURE X.
+002000     02  TERMFI                  PICTURE X(04).
+002100     02  DATEFL                  COMP PIC S9(4).
+002200     02  DATEFF                  PICTURE X.
+002300     02  FILLER REDEFINES DATEFF.
+002400         03  DATEFA              PICTURE X.
+002500     02  DATEFI                  PICTURE X(07).
+002600     02  TIMEFL                  COMP PIC S9(4).
+002700     02  TIMEFF                  PICTURE X.
+002800     02  FILLER REDEFINES TIMEFF.
+002900         03  TIMEFA              PICTURE X.
+003000     02  TIMEFI                  PICTURE X(07).
+003100     02  OPIDFL                  COMP PIC S9(4).
+003200     02  OPIDFF                  PICTURE X.
+003300     02  FILLER REDEFINES OPIDFF.
+003400         03  OPIDFA              PICTURE X.
+003500     02  OPIDFI                  PICTURE X(08).
+003600     02  NAMEFL                  COMP PIC S9(4).
+003700     02  NAMEFF                  PICTURE X.
+003800     02  FILLER REDEFINES NAMEFF.
+003900         03  NAMEFA              PICTURE X.
+004000     02  NAMEFI                  PICTURE X(20).
+004100     02  MSGFL                   COMP PIC S9(4).
+004200     02  MSGFF                   PICTURE X.
+004300     02  FILLER REDEFINES MSGFF.
+004400         03  MSGFA               PICTURE X.
+004500     02  MSGFI                   PICTURE X(60).
+004600 01  HELLOIMAPO REDEFINES HELLOIMAPI.
+004700     02  FILLER                  PICTURE X(12).
+004800     02  FILLER                  PICTURE X(3).
+004900     02  TERMFO                  PICTURE X(04).
+005000     02  FILLER                  PICTURE X(3).
+005100     02  DATEFO                  PICTURE X(07).
+005200     02  FILLER                  PICTURE X(3).
+005300     02  TIMEFO                  PICTURE X(07).
+005400     02  FILLER                  PICTURE X(3).
+005500     02  OPIDFO                  PICTURE X(08).
+005600     02  FILLER                  PICTURE X(3).
+005700     02  NAMEFO                  PICTURE X(20).
+005800     02  FILLER                  PICTURE X(3).
+005900     02  MSGFO                   PICTURE X(60).

@@ -0,0 +1,33 @@
+000100*****************************************************************
+000200*    COPYBOOK      HELLOLOG                                     *
+000300*    DESCRIPTION    RECORD LAYOUT FOR THE HELLOLOG VSAM KSDS.    *
+000400*                   ONE RECORD IS WRITTEN FOR EACH INVOCATION OF *
+000500*                   THE HELLO TRANSACTION.  KEY IS TERMINAL ID + *
+000600*                   DATE + TIME + A SEQUENCE NUMBER SO TWO LOG   *
+000700*                   RECORDS FROM THE SAME TERMINAL IN THE SAME   *
+000800*                   CICS CLOCK TICK DO NOT COLLIDE.              *
+000900*-----------------------------------------------------------------
+001000*    MODIFICATION HISTORY                                       *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    ---------  ----  ------------------------------------------ *
+001300*    2026-08-09 SMH   ORIGINAL.                                  *
+001350*    2026-08-09 SMH   ADDED EVENT TYPE AND ABEND CODE SO ABEND   *
+001360*                     TRAPPING IN HELLO CAN LOG A RECORD FOR AN  *
+001370*                     ABNORMAL END, NOT JUST A NORMAL GREETING.  *
+001380*    2026-08-09 SMH   WIDENED HL-LOG-K-SEQ TO HOLD A FULL         *
+001390*                     EIBTASKN WITHOUT TRUNCATION - THREE DIGITS *
+001395*                     WRAPPED AND COULD COLLIDE ON THE KEY.       *
+001400*****************************************************************
+001500 01  HELLOLOG-RECORD.
+001600     05  HL-LOG-KEY.
+001700         10  HL-LOG-K-TERMID     PIC X(04).
+001800         10  HL-LOG-K-DATE       PIC 9(07).
+001900         10  HL-LOG-K-TIME       PIC 9(07).
+002000         10  HL-LOG-K-SEQ        PIC 9(07).
+002100     05  HL-LOG-OPERATOR-ID      PIC X(08).
+002200     05  HL-LOG-OPERATOR-NAME    PIC X(20).
+002250     05  HL-LOG-EVENT-TYPE       PIC X(01)   VALUE 'N'.
+002260         88  HL-LOG-EVENT-NORMAL             VALUE 'N'.
+002270         88  HL-LOG-EVENT-ABEND              VALUE 'A'.
+002280     05  HL-LOG-ABEND-CODE       PIC X(04).
+002300     05  FILLER                  PIC X(11).

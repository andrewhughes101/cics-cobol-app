@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200*    COPYBOOK      HELLOEVT                                     *
+000300*    DESCRIPTION    RECORD LAYOUT WRITTEN TO THE HELLOEVT CICS   *
+000400*                   TEMPORARY STORAGE QUEUE.  ONE RECORD IS      *
+000500*                   QUEUED FOR EACH SUCCESSFUL HELLO INVOCATION  *
+000600*                   SO A DOWNSTREAM MONITORING TASK CAN PICK IT  *
+000700*                   UP WITHOUT HAVING TO POLL THE HELLOLOG VSAM  *
+000800*                   FILE DIRECTLY.                               *
+000900*-----------------------------------------------------------------
+001000*    MODIFICATION HISTORY                                       *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    ---------  ----  ------------------------------------------ *
+001300*    2026-08-09 SMH   ORIGINAL.                                  *
+001400*****************************************************************
+001500 01  HELLOEVT-RECORD.
+001600     05  HE-TERMID               PIC X(04).
+001700     05  HE-DATE                 PIC 9(07).
+001800     05  HE-TIME                 PIC 9(07).
+001900     05  HE-OPERATOR-ID          PIC X(08).
+002000     05  HE-OPERATOR-NAME        PIC X(20).
+002100     05  HE-EVENT-TYPE           PIC X(01)   VALUE 'G'.
+002200         88  HE-EVENT-GREETING               VALUE 'G'.

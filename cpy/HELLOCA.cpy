@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200*    COPYBOOK      HELLOCA                                      *
+000300*    DESCRIPTION    DFHCOMMAREA LAYOUT SHARED BY THE HELLO       *
+000400*                   TRANSACTION SUITE (HELLO, HELLOI, HELLOMNT). *
+000500*                   CARRIES THE CALLING OPERATOR'S IDENTITY IN   *
+000600*                   AND A SIMPLE RETURN STATUS OUT.              *
+000700*-----------------------------------------------------------------
+000800*    MODIFICATION HISTORY                                       *
+000900*    DATE       INIT  DESCRIPTION                                *
+001000*    ---------  ----  ------------------------------------------ *
+001100*    2026-08-09 SMH   ORIGINAL - OPERATOR ID/NAME FOR GREETING.  *
+001200*****************************************************************
+001300 01  COMMAREA-LEVEL.
+001400     05  HC-OPERATOR-ID          PIC X(08).
+001500     05  HC-OPERATOR-NAME        PIC X(20).
+001600     05  HC-RETURN-CODE          PIC 9(02)       COMP-3.
+001700         88  HC-RC-NORMAL                        VALUE 0.
+001800         88  HC-RC-ERROR                         VALUE 99.

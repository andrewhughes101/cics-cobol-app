@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200*    COPYBOOK      HELLOMSG                                     *
+000300*    DESCRIPTION    RECORD LAYOUT FOR THE HELLOMSG VSAM KSDS -   *
+000400*                   THE EXTERNALIZED GREETING/MESSAGE TEXT       *
+000500*                   CONFIGURATION FILE.  KEYED BY MESSAGE ID AND *
+000600*                   LANGUAGE/LOCALE CODE SO THE SAME MESSAGE ID  *
+000700*                   CAN CARRY WORDING FOR MORE THAN ONE LOCALE.  *
+000800*-----------------------------------------------------------------
+000900*    MODIFICATION HISTORY                                       *
+001000*    DATE       INIT  DESCRIPTION                                *
+001100*    ---------  ----  ------------------------------------------ *
+001200*    2026-08-09 SMH   ORIGINAL.                                  *
+001300*****************************************************************
+001400 01  HELLOMSG-RECORD.
+001500     05  HM-MSG-KEY.
+001600         10  HM-MSG-ID           PIC X(06).
+001700         10  HM-MSG-LOCALE       PIC X(05).
+001800     05  HM-MSG-TEXT             PIC X(60).
+001900     05  FILLER                  PIC X(09).

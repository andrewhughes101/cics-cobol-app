@@ -0,0 +1,27 @@
+000100*****************************************************************
+000200*    COPYBOOK      HELLOSCA                                     *
+000300*    DESCRIPTION    COMMAREA LAYOUT PASSED TO/FROM HELLOSEC, THE *
+000400*                   SHARED SIGN-ON AUTHORIZATION CHECK CALLED BY *
+000500*                   EVERY FRONT-DOOR TRANSACTION.  THE CALLER    *
+000600*                   FILLS IN THE OPERATOR ID; HELLOSEC RETURNS   *
+000700*                   THE OPERATOR NAME AND THE AUTHORIZATION      *
+000800*                   RESULT.                                     *
+000900*-----------------------------------------------------------------
+001000*    MODIFICATION HISTORY                                       *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    ---------  ----  ------------------------------------------ *
+001300*    2026-08-09 SMH   ORIGINAL.                                  *
+001350*    2026-08-09 SMH   ADDED HS-AUTH-LEVEL SO A CALLER CAN TELL   *
+001360*                     A REGULAR USER FROM AN ADMINISTRATOR (E.G. *
+001370*                     HELLOMNT, WHICH IS ADMIN-ONLY).            *
+001400*****************************************************************
+001500 01  COMMAREA-LEVEL.
+001600     05  HS-OPERATOR-ID          PIC X(08).
+001700     05  HS-OPERATOR-NAME        PIC X(20).
+001800     05  HS-AUTH-RESULT          PIC X(01).
+001900         88  HS-AUTH-GRANTED                 VALUE 'Y'.
+002000         88  HS-AUTH-DENIED                  VALUE 'N'.
+002100     05  HS-AUTH-LEVEL           PIC X(01).
+002200         88  HS-LEVEL-NONE                   VALUE 'N'.
+002300         88  HS-LEVEL-USER                   VALUE 'U'.
+002400         88  HS-LEVEL-ADMIN                  VALUE 'A'.

@@ -0,0 +1,52 @@
+000100*****************************************************************
+000200*    COPYBOOK      HELLOMTMAP                                   *
+000300*    DESCRIPTION    SYMBOLIC MAP FOR MAPSET HELLOMTS, MAP        *
+000400*                   HELLOMTM (SEE BMS SOURCE BMS/HELLOMT.BMS).   *
+000500*                   GENERATED BY THE BMS MAP TRANSLATOR - DO NOT *
+000600*                   HAND-MAINTAIN THE FIELD LAYOUT, REASSEMBLE   *
+000700*                   THE MAPSET INSTEAD.                          *
+000800*-----------------------------------------------------------------
+000900*    MODIFICATION HISTORY                                       *
+001000*    DATE       INIT  DESCRIPTION                                *
+001100*    ---------  ----  ------------------------------------------ *
+001200*    2026-08-09 SMH   ORIGINAL.                                  *
+001300*****************************************************************
+001400 01  HELLOMTMAPI.
+001500     02  FILLER                  PIC X(12).
+001600     02  FUNCFL                  COMP PIC S9(4).
+001700     02  FUNCFF                  PICTURE X.
+001800     02  FILLER REDEFINES FUNCFF.
+001900         03  FUNCFA              PICTURE X.
+002000     02  FUNCFI                  PICTURE X(01).
+002100     02  MSGIDFL                 COMP PIC S9(4).
+002200     02  MSGIDFF                 PICTURE X.
+002300     02  FILLER REDEFINES MSGIDFF.
+002400         03  MSGIDFA             PICTURE X.
+002500     02  MSGIDFI                 PICTURE X(06).
+002600     02  LOCFL                   COMP PIC S9(4).
+002700     02  LOCFF                   PICTURE X.
+002800     02  FILLER REDEFINES LOCFF.
+002900         03  LOCFA               PICTURE X.
+003000     02  LOCFI                   PICTURE X(05).
+003100     02  TEXTFL                  COMP PIC S9(4).
+003200     02  TEXTFF                  PICTURE X.
+003300     02  FILLER REDEFINES TEXTFF.
+003400         03  TEXTFA              PICTURE X.
+003500     02  TEXTFI                  PICTURE X(60).
+003600     02  MSGFL                   COMP PIC S9(4).
+003700     02  MSGFF                   PICTURE X.
+003800     02  FILLER REDEFINES MSGFF.
+003900         03  MSGFA               PICTURE X.
+004000     02  MSGFI                   PICTURE X(60).
+004100 01  HELLOMTMAPO REDEFINES HELLOMTMAPI.
+004200     02  FILLER                  PICTURE X(12).
+004300     02  FILLER                  PICTURE X(3).
+004400     02  FUNCFO                  PICTURE X(01).
+004500     02  FILLER                  PICTURE X(3).
+004600     02  MSGIDFO                 PICTURE X(06).
+004700     02  FILLER                  PICTURE X(3).
+004800     02  LOCFO                   PICTURE X(05).
+004900     02  FILLER                  PICTURE X(3).
+005000     02  TEXTFO                  PICTURE X(60).
+005100     02  FILLER                  PICTURE X(3).
+005200     02  MSGFO                   PICTURE X(60).

@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200*    COPYBOOK      USRPROF                                      *
+000300*    DESCRIPTION    RECORD LAYOUT FOR THE USRPROF VSAM KSDS -    *
+000400*                   THE USER AUTHORIZATION PROFILE FILE.  KEYED  *
+000500*                   BY OPERATOR/USER ID.  CHECKED BY HELLOSEC    *
+000600*                   BEFORE A FRONT-DOOR TRANSACTION (HELLO,      *
+000700*                   HELLOMNT, ...) LETS AN OPERATOR PROCEED.     *
+000800*-----------------------------------------------------------------
+000900*    MODIFICATION HISTORY                                       *
+001000*    DATE       INIT  DESCRIPTION                                *
+001100*    ---------  ----  ------------------------------------------ *
+001200*    2026-08-09 SMH   ORIGINAL.                                  *
+001300*****************************************************************
+001400 01  USRPROF-RECORD.
+001500     05  UP-USER-ID              PIC X(08).
+001600     05  UP-USER-NAME            PIC X(20).
+001700     05  UP-AUTH-LEVEL           PIC X(01).
+001800         88  UP-AUTH-NONE                    VALUE 'N'.
+001900         88  UP-AUTH-USER                    VALUE 'U'.
+002000         88  UP-AUTH-ADMIN                   VALUE 'A'.
+002100     05  FILLER                  PIC X(11).

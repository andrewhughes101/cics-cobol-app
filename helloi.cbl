@@ -0,0 +1,225 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     HELLOI.
+000120 AUTHOR.         S M HUGHES.
+000130 INSTALLATION.   CICS T3 TEST REGION.
+000140 DATE-WRITTEN.   2026-08-09.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*    PROGRAM       HELLOI                                       *
+000180*    DESCRIPTION    INQUIRY TRANSACTION - BROWSES THE HELLOLOG   *
+000190*                   VSAM AUDIT FILE ONE RECORD AT A TIME.  PF8   *
+000200*                   MOVES FORWARD, PF7 MOVES BACK, PF3 EXITS.    *
+000210*-----------------------------------------------------------------
+000220*    MODIFICATION HISTORY                                       *
+000230*    DATE       INIT  DESCRIPTION                                *
+000240*    ---------  ----  ------------------------------------------ *
+000250*    2026-08-09 SMH   ORIGINAL.                                  *
+000260*    2026-08-09 SMH   ADDED RESP TO THE RECEIVE MAP SO PRESSING  *
+000270*                     CLEAR (MAPFAIL) REDISPLAYS THE CURRENT     *
+000280*                     RECORD LIKE ANY OTHER NON-PF KEY INSTEAD   *
+000290*                     OF ABENDING THE TASK.                      *
+000300*    2026-08-09 SMH   SPLIT THE MAINLINE LOOP SO ITS PERFORM     *
+000310*                     ...THRU...UNTIL RANGE NO LONGER SPANS      *
+000320*                     4000-READ-NEXT/4100-READ-PREV - THOSE WERE *
+000330*                     RUNNING ON EVERY SCREEN CYCLE REGARDLESS OF*
+000340*                     WHETHER THE OPERATOR PRESSED PF8 OR PF7.   *
+000350*****************************************************************
+000360 ENVIRONMENT DIVISION.
+000370 DATA DIVISION.
+000380 WORKING-STORAGE SECTION.
+000390*----------------------------------------------------------------*
+000400*    SWITCHES AND RESPONSE HOLDERS                               *
+000410*----------------------------------------------------------------*
+000420 01  HI-EXIT-SWITCH              PIC X(01)   VALUE 'N'.
+000430     88  HI-EXIT-REQUESTED                   VALUE 'Y'.
+000440 01  HI-BROWSE-OPEN-SW           PIC X(01)   VALUE 'N'.
+000450     88  HI-BROWSE-IS-OPEN                   VALUE 'Y'.
+000460 01  HI-RECORD-SW                PIC X(01)   VALUE 'N'.
+000470     88  HI-HAVE-RECORD                      VALUE 'Y'.
+000480 01  HI-RESP                     PIC S9(08)  COMP.
+000490 01  HI-STATUS-MSG               PIC X(60)   VALUE SPACES.
+      
+000500 COPY HELLOLOG.
+000510 COPY HELLOIMAP.
+000520 COPY DFHAID.
+      
+000530 LINKAGE SECTION.
+000540 01  DFHCOMMAREA                 PIC X(01).
+      
+000550 PROCEDURE DIVISION.
+000560*----------------------------------------------------------------*
+000570*    0000-MAINLINE - CONTROLS THE BROWSE LOOP.                   *
+000580*----------------------------------------------------------------*
+000590 0000-MAINLINE.
+000600     PERFORM 1000-INITIALIZE
+000610         THRU 1000-INITIALIZE-EXIT.
+      
+000620     PERFORM 2000-START-BROWSE
+000630         THRU 2000-START-BROWSE-EXIT.
+      
+000640     PERFORM 4000-READ-NEXT
+000650         THRU 4000-READ-NEXT-EXIT.
+      
+000660     PERFORM 2900-SCREEN-CYCLE
+000670         THRU 2900-SCREEN-CYCLE-EXIT
+000680         UNTIL HI-EXIT-REQUESTED.
+      
+000690     PERFORM 8000-END-BROWSE
+000700         THRU 8000-END-BROWSE-EXIT.
+      
+000710     EXEC CICS RETURN
+000720     END-EXEC.
+      
+000730     GOBACK.
+      
+000740*----------------------------------------------------------------*
+000750*    1000-INITIALIZE - SET UP SWITCHES AND THE STARTING KEY.     *
+000760*----------------------------------------------------------------*
+000770 1000-INITIALIZE.
+000780     MOVE 'N'                    TO HI-EXIT-SWITCH.
+000790     MOVE 'N'                    TO HI-BROWSE-OPEN-SW.
+000800     MOVE 'N'                    TO HI-RECORD-SW.
+000810     MOVE SPACES                 TO HELLOLOG-RECORD.
+000820     MOVE LOW-VALUES             TO HL-LOG-KEY.
+000830 1000-INITIALIZE-EXIT.
+000840     EXIT.
+      
+000850*----------------------------------------------------------------*
+000860*    2000-START-BROWSE - POSITION AT THE START OF THE FILE.      *
+000870*----------------------------------------------------------------*
+000880 2000-START-BROWSE.
+000890     EXEC CICS STARTBR FILE('HELLOLOG')
+000900         RIDFLD   (HL-LOG-KEY)
+000910         GTEQ
+000920         RESP     (HI-RESP)
+000930     END-EXEC.
+000940     IF HI-RESP = DFHRESP(NORMAL)
+000950         MOVE 'Y'                TO HI-BROWSE-OPEN-SW
+000960     ELSE
+000970         MOVE 'HELLOLOG IS EMPTY - NO AUDIT RECORDS YET'
+000980                                 TO HI-STATUS-MSG
+000990     END-IF.
+001000 2000-START-BROWSE-EXIT.
+001010     EXIT.
+
+001020*----------------------------------------------------------------*
+001030*    2900-SCREEN-CYCLE - SEND THE CURRENT RECORD AND WAIT FOR    *
+001040*                        THE OPERATOR'S NEXT PF KEY.  KEPT AS    *
+001050*                        ITS OWN PARAGRAPH SO THE MAINLINE'S     *
+001060*                        PERFORM ... THRU ... UNTIL LOOP DOES    *
+001070*                        NOT SPAN 4000-READ-NEXT/4100-READ-PREV, *
+001080*                        WHICH MUST ONLY RUN WHEN 5000-RECEIVE-  *
+001090*                        KEY EXPLICITLY CALLS THEM FOR A PF8 OR  *
+001100*                        PF7.                                    *
+001110*----------------------------------------------------------------*
+001120 2900-SCREEN-CYCLE.
+001130     PERFORM 3000-DISPLAY-RECORD
+001140         THRU 3000-DISPLAY-RECORD-EXIT.
+001150     PERFORM 5000-RECEIVE-KEY
+001160         THRU 5000-RECEIVE-KEY-EXIT.
+001170 2900-SCREEN-CYCLE-EXIT.
+001180     EXIT.
+
+001190*----------------------------------------------------------------*
+001200*    3000-DISPLAY-RECORD - FORMAT AND SEND THE CURRENT RECORD.   *
+001210*----------------------------------------------------------------*
+001220 3000-DISPLAY-RECORD.
+001230     MOVE SPACES                 TO HELLOIMAPO.
+001240     IF HI-HAVE-RECORD
+001250         MOVE HL-LOG-K-TERMID    TO TERMFO
+001260         MOVE HL-LOG-K-DATE      TO DATEFO
+001270         MOVE HL-LOG-K-TIME      TO TIMEFO
+001280         MOVE HL-LOG-OPERATOR-ID TO OPIDFO
+001290         MOVE HL-LOG-OPERATOR-NAME
+001300                                 TO NAMEFO
+001310         MOVE HI-STATUS-MSG      TO MSGFO
+001320     ELSE
+001330         MOVE HI-STATUS-MSG      TO MSGFO
+001340     END-IF.
+001350     EXEC CICS SEND MAP('HELLOIMAP')
+001360         MAPSET   ('HELLOISET')
+001370         FROM     (HELLOIMAPO)
+001380         ERASE
+001390         FREEKB
+001400     END-EXEC.
+001410 3000-DISPLAY-RECORD-EXIT.
+001420     EXIT.
+      
+001430*----------------------------------------------------------------*
+001440*    4000-READ-NEXT - READ THE NEXT RECORD FORWARD (PF8).        *
+001450*----------------------------------------------------------------*
+001460 4000-READ-NEXT.
+001470     IF NOT HI-BROWSE-IS-OPEN
+001480         GO TO 4000-READ-NEXT-EXIT
+001490     END-IF.
+001500     EXEC CICS READNEXT FILE('HELLOLOG')
+001510         INTO     (HELLOLOG-RECORD)
+001520         RIDFLD   (HL-LOG-KEY)
+001530         RESP     (HI-RESP)
+001540     END-EXEC.
+001550     IF HI-RESP = DFHRESP(NORMAL)
+001560         MOVE 'Y'                TO HI-RECORD-SW
+001570         MOVE SPACES             TO HI-STATUS-MSG
+001580     ELSE
+001590         MOVE 'N'                TO HI-RECORD-SW
+001600         MOVE 'END OF LOG - NO MORE RECORDS' TO HI-STATUS-MSG
+001610     END-IF.
+001620 4000-READ-NEXT-EXIT.
+001630     EXIT.
+      
+001640*----------------------------------------------------------------*
+001650*    4100-READ-PREV - READ THE PRIOR RECORD BACKWARD (PF7).      *
+001660*----------------------------------------------------------------*
+001670 4100-READ-PREV.
+001680     IF NOT HI-BROWSE-IS-OPEN
+001690         GO TO 4100-READ-PREV-EXIT
+001700     END-IF.
+001710     EXEC CICS READPREV FILE('HELLOLOG')
+001720         INTO     (HELLOLOG-RECORD)
+001730         RIDFLD   (HL-LOG-KEY)
+001740         RESP     (HI-RESP)
+001750     END-EXEC.
+001760     IF HI-RESP = DFHRESP(NORMAL)
+001770         MOVE 'Y'                TO HI-RECORD-SW
+001780         MOVE SPACES             TO HI-STATUS-MSG
+001790     ELSE
+001800         MOVE 'N'                TO HI-RECORD-SW
+001810         MOVE 'START OF LOG - NO PRIOR RECORDS' TO HI-STATUS-MSG
+001820     END-IF.
+001830 4100-READ-PREV-EXIT.
+001840     EXIT.
+      
+001850*----------------------------------------------------------------*
+001860*    5000-RECEIVE-KEY - WAIT FOR A PF KEY AND ACT ON IT.         *
+001870*----------------------------------------------------------------*
+001880 5000-RECEIVE-KEY.
+001890     EXEC CICS RECEIVE MAP('HELLOIMAP')
+001900         MAPSET   ('HELLOISET')
+001910         INTO     (HELLOIMAPI)
+001920         RESP     (HI-RESP)
+001930     END-EXEC.
+001940     EVALUATE TRUE
+001950         WHEN EIBAID = DFHPF3
+001960             SET HI-EXIT-REQUESTED TO TRUE
+001970         WHEN EIBAID = DFHPF8
+001980             PERFORM 4000-READ-NEXT
+001990                 THRU 4000-READ-NEXT-EXIT
+002000         WHEN EIBAID = DFHPF7
+002010             PERFORM 4100-READ-PREV
+002020                 THRU 4100-READ-PREV-EXIT
+002030         WHEN OTHER
+002040             CONTINUE
+002050     END-EVALUATE.
+002060 5000-RECEIVE-KEY-EXIT.
+002070     EXIT.
+      
+002080*----------------------------------------------------------------*
+002090*    8000-END-BROWSE - CLOSE OFF THE BROWSE IF ONE IS OPEN.      *
+002100*----------------------------------------------------------------*
+002110 8000-END-BROWSE.
+002120     IF HI-BROWSE-IS-OPEN
+002130         EXEC CICS ENDBR FILE('HELLOLOG')
+002140         END-EXEC
+002150     END-IF.
+002160 8000-END-BROWSE-EXIT.
+002170     EXIT.

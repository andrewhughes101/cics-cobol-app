@@ -0,0 +1,296 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     HELLOMNT.
+000120 AUTHOR.         S M HUGHES.
+000130 INSTALLATION.   CICS T3 TEST REGION.
+000140 DATE-WRITTEN.   2026-08-09.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*    PROGRAM       HELLOMNT                                     *
+000180*    DESCRIPTION    ONLINE MAINTENANCE TRANSACTION FOR THE       *
+000190*                   HELLOMSG GREETING CONFIGURATION FILE.  LETS  *
+000200*                   AN AUTHORIZED OPERATOR ADD, UPDATE, DELETE,  *
+000210*                   OR BROWSE ONE GREETING RECORD AT A TIME.     *
+000220*                   RESTRICTED TO OPERATORS WHOSE USRPROF ENTRY  *
+000230*                   CARRIES ADMINISTRATOR-LEVEL AUTHORITY - THIS *
+000240*                   IS A CONFIGURATION FILE, NOT THE EVERYDAY    *
+000250*                   GREETING SCREEN, SO THE BAR IS HIGHER THAN   *
+000260*                   THE ONE HELLO ITSELF APPLIES.                *
+000270*-----------------------------------------------------------------
+000280*    MODIFICATION HISTORY                                       *
+000290*    DATE       INIT  DESCRIPTION                                *
+000300*    ---------  ----  ------------------------------------------ *
+000310*    2026-08-09 SMH   ORIGINAL.                                  *
+000320*    2026-08-09 SMH   OPERATOR ID FOR THE AUTHORIZATION CHECK IS *
+000330*                     NOW TAKEN FROM EIBUSERID, THE SIGNED-ON    *
+000340*                     USER, RATHER THAN EIBTRMID, WHICH IS ONLY  *
+000350*                     THE TERMINAL ID AND CAN NEVER MATCH A      *
+000360*                     USRPROF ENTRY KEYED BY USER ID.            *
+000370*    2026-08-09 SMH   THE DELETE AND BROWSE PARAGRAPHS NOW MOVE  *
+000380*                     THE DISPLAYED TEXT INTO TEXTFO, THE OUTPUT *
+000390*                     HALF OF THE SYMBOLIC MAP, RATHER THAN      *
+000400*                     TEXTFI - IT ONLY WORKED BEFORE BECAUSE THE *
+000410*                     TWO HAPPEN TO SHARE AN OFFSET UNDER THE    *
+000420*                     CURRENT MAP LAYOUT.                        *
+000430*****************************************************************
+000440 ENVIRONMENT DIVISION.
+000450 DATA DIVISION.
+000460 WORKING-STORAGE SECTION.
+000470*----------------------------------------------------------------*
+000480*    SWITCHES AND RESPONSE HOLDERS                               *
+000490*----------------------------------------------------------------*
+000500 01  HT-EXIT-SWITCH              PIC X(01)   VALUE 'N'.
+000510     88  HT-EXIT-REQUESTED                   VALUE 'Y'.
+000520 01  HT-AUTH-SWITCH              PIC X(01)   VALUE 'N'.
+000530     88  HT-AUTH-DENIED                      VALUE 'Y'.
+000540 01  HT-RESP                     PIC S9(08)  COMP.
+000550 01  HT-STATUS-MSG               PIC X(60)   VALUE SPACES.
+000560 01  HT-OPERATOR-ID              PIC X(08)   VALUE SPACES.
+000570*----------------------------------------------------------------*
+000580*    COMMAREA USED TO LINK TO THE SHARED SIGN-ON CHECK           *
+000590*----------------------------------------------------------------*
+000600 COPY HELLOSCA REPLACING COMMAREA-LEVEL BY HELLOSEC-COMMAREA.
+000610*----------------------------------------------------------------*
+000620*    HELLOMSG CONFIGURATION RECORD AND MAINTENANCE MAP           *
+000630*----------------------------------------------------------------*
+000640 COPY HELLOMSG.
+000650 COPY HELLOMTMAP.
+000660 COPY DFHAID.
+000670
+000680 LINKAGE SECTION.
+000690 01  DFHCOMMAREA                 PIC X(01).
+000700
+000710 PROCEDURE DIVISION.
+000720*----------------------------------------------------------------*
+000730*    0000-MAINLINE - CHECK AUTHORIZATION, THEN RUN THE           *
+000740*                    ADD/UPDATE/DELETE/BROWSE LOOP.              *
+000750*----------------------------------------------------------------*
+000760 0000-MAINLINE.
+000770     PERFORM 1000-INITIALIZE
+000780         THRU 1000-INITIALIZE-EXIT.
+000790
+000800     PERFORM 1200-AUTHORIZE-USER
+000810         THRU 1200-AUTHORIZE-USER-EXIT.
+000820
+000830     IF HT-AUTH-DENIED
+000840         PERFORM 1250-SEND-DENIAL
+000850             THRU 1250-SEND-DENIAL-EXIT
+000860     ELSE
+000870         MOVE SPACES             TO HELLOMTMAPO
+000880         PERFORM 2000-DISPLAY-SCREEN
+000890             THRU 3000-RECEIVE-KEY-EXIT
+000900             UNTIL HT-EXIT-REQUESTED
+000910     END-IF.
+000920
+000930     EXEC CICS RETURN
+000940     END-EXEC.
+000950
+000960     GOBACK.
+000970
+000980*----------------------------------------------------------------*
+000990*    1000-INITIALIZE - CLEAR WORKING STORAGE FOR A FRESH TASK.   *
+001000*----------------------------------------------------------------*
+001010 1000-INITIALIZE.
+001020     MOVE 'N'                    TO HT-EXIT-SWITCH.
+001030     MOVE 'N'                    TO HT-AUTH-SWITCH.
+001040     MOVE SPACES                 TO HT-STATUS-MSG.
+001050     MOVE EIBUSERID              TO HT-OPERATOR-ID.
+001060 1000-INITIALIZE-EXIT.
+001070     EXIT.
+001080
+001090*----------------------------------------------------------------*
+001100*    1200-AUTHORIZE-USER - LINK TO THE SHARED SIGN-ON CHECK AND  *
+001110*                          ALLOW ONLY ADMINISTRATOR-LEVEL        *
+001120*                          OPERATORS PAST THIS POINT.            *
+001130*----------------------------------------------------------------*
+001140 1200-AUTHORIZE-USER.
+001150     MOVE SPACES                 TO HELLOSEC-COMMAREA.
+001160     MOVE HT-OPERATOR-ID         TO HS-OPERATOR-ID
+001170                                    OF HELLOSEC-COMMAREA.
+001180     EXEC CICS LINK PROGRAM('HELLOSEC')
+001190         COMMAREA (HELLOSEC-COMMAREA)
+001200         LENGTH   (LENGTH OF HELLOSEC-COMMAREA)
+001210     END-EXEC.
+001220     IF HS-AUTH-GRANTED OF HELLOSEC-COMMAREA
+001230             AND HS-LEVEL-ADMIN OF HELLOSEC-COMMAREA
+001240         MOVE 'N'                TO HT-AUTH-SWITCH
+001250     ELSE
+001260         SET HT-AUTH-DENIED      TO TRUE
+001270     END-IF.
+001280 1200-AUTHORIZE-USER-EXIT.
+001290     EXIT.
+001300
+001310*----------------------------------------------------------------*
+001320*    1250-SEND-DENIAL - TELL AN UNAUTHORIZED OPERATOR THIS       *
+001330*                       TRANSACTION IS NOT FOR THEM AND END.     *
+001340*----------------------------------------------------------------*
+001350 1250-SEND-DENIAL.
+001360     MOVE 'HELLOMNT - NOT AUTHORIZED FOR THIS TRANSACTION'
+001370                                 TO HT-STATUS-MSG.
+001380     EXEC CICS SEND TEXT
+001390         FROM     (HT-STATUS-MSG)
+001400         LENGTH   (LENGTH OF HT-STATUS-MSG)
+001410         ERASE
+001420     END-EXEC.
+001430 1250-SEND-DENIAL-EXIT.
+001440     EXIT.
+001450
+001460*----------------------------------------------------------------*
+001470*    2000-DISPLAY-SCREEN - CLEAR THE STATUS LINE, SEND THE MAP,  *
+001480*                          AND WAIT FOR THE NEXT KEY.            *
+001490*----------------------------------------------------------------*
+001500 2000-DISPLAY-SCREEN.
+001510     MOVE HT-STATUS-MSG          TO MSGFO.
+001520     EXEC CICS SEND MAP('HELLOMTM')
+001530         MAPSET   ('HELLOMTS')
+001540         FROM     (HELLOMTMAPO)
+001550         ERASE
+001560         FREEKB
+001570     END-EXEC.
+001580 2000-DISPLAY-SCREEN-EXIT.
+001590     EXIT.
+001600
+001610*----------------------------------------------------------------*
+001620*    3000-RECEIVE-KEY - WAIT FOR A PF KEY, THEN DISPATCH ON THE  *
+001630*                       FUNCTION CODE THE OPERATOR KEYED IN.     *
+001640*----------------------------------------------------------------*
+001650 3000-RECEIVE-KEY.
+001660     EXEC CICS RECEIVE MAP('HELLOMTM')
+001670         MAPSET   ('HELLOMTS')
+001680         INTO     (HELLOMTMAPI)
+001690         RESP     (HT-RESP)
+001700     END-EXEC.
+001710     IF EIBAID = DFHPF3
+001720         SET HT-EXIT-REQUESTED   TO TRUE
+001730         GO TO 3000-RECEIVE-KEY-EXIT
+001740     END-IF.
+001750     IF HT-RESP NOT = DFHRESP(NORMAL)
+001760         MOVE 'NO INPUT RECEIVED - TRY AGAIN' TO HT-STATUS-MSG
+001770         GO TO 3000-RECEIVE-KEY-EXIT
+001780     END-IF.
+001790     EVALUATE FUNCFI
+001800         WHEN 'A'
+001810             PERFORM 4000-ADD-RECORD
+001820                 THRU 4000-ADD-RECORD-EXIT
+001830         WHEN 'U'
+001840             PERFORM 5000-UPDATE-RECORD
+001850                 THRU 5000-UPDATE-RECORD-EXIT
+001860         WHEN 'D'
+001870             PERFORM 6000-DELETE-RECORD
+001880                 THRU 6000-DELETE-RECORD-EXIT
+001890         WHEN 'B'
+001900             PERFORM 7000-BROWSE-RECORD
+001910                 THRU 7000-BROWSE-RECORD-EXIT
+001920         WHEN OTHER
+001930             MOVE 'FUNC MUST BE A, U, D, OR B' TO HT-STATUS-MSG
+001940     END-EVALUATE.
+001950 3000-RECEIVE-KEY-EXIT.
+001960     EXIT.
+001970
+001980*----------------------------------------------------------------*
+001990*    4000-ADD-RECORD - WRITE A NEW HELLOMSG RECORD.  DUPLICATE   *
+002000*                      KEYS ARE REJECTED WITH A STATUS MESSAGE.  *
+002010*----------------------------------------------------------------*
+002020 4000-ADD-RECORD.
+002030     MOVE SPACES                 TO HELLOMSG-RECORD.
+002040     MOVE MSGIDFI                TO HM-MSG-ID.
+002050     MOVE LOCFI                  TO HM-MSG-LOCALE.
+002060     MOVE TEXTFI                 TO HM-MSG-TEXT.
+002070     EXEC CICS WRITE FILE('HELLOMSG')
+002080         FROM     (HELLOMSG-RECORD)
+002090         RIDFLD   (HM-MSG-KEY)
+002100         KEYLENGTH (LENGTH OF HM-MSG-KEY)
+002110         RESP     (HT-RESP)
+002120     END-EXEC.
+002130     IF HT-RESP = DFHRESP(NORMAL)
+002140         MOVE 'RECORD ADDED' TO HT-STATUS-MSG
+002150     ELSE
+002160         IF HT-RESP = DFHRESP(DUPKEY) OR HT-RESP = DFHRESP(DUPREC)
+002170             MOVE 'RECORD ALREADY EXISTS - USE UPDATE INSTEAD'
+002180                                 TO HT-STATUS-MSG
+002190         ELSE
+002200             MOVE 'ADD FAILED - CHECK MSG ID AND LOCALE'
+002210                                 TO HT-STATUS-MSG
+002220         END-IF
+002230     END-IF.
+002240 4000-ADD-RECORD-EXIT.
+002250     EXIT.
+002260
+002270*----------------------------------------------------------------*
+002280*    5000-UPDATE-RECORD - READ FOR UPDATE, REPLACE THE TEXT, AND *
+002290*                         REWRITE THE HELLOMSG RECORD.           *
+002300*----------------------------------------------------------------*
+002310 5000-UPDATE-RECORD.
+002320     MOVE SPACES                 TO HELLOMSG-RECORD.
+002330     MOVE MSGIDFI                TO HM-MSG-ID.
+002340     MOVE LOCFI                  TO HM-MSG-LOCALE.
+002350     EXEC CICS READ FILE('HELLOMSG')
+002360         INTO     (HELLOMSG-RECORD)
+002370         RIDFLD   (HM-MSG-KEY)
+002380         KEYLENGTH (LENGTH OF HM-MSG-KEY)
+002390         UPDATE
+002400         RESP     (HT-RESP)
+002410     END-EXEC.
+002420     IF HT-RESP = DFHRESP(NORMAL)
+002430         MOVE TEXTFI             TO HM-MSG-TEXT
+002440         EXEC CICS REWRITE FILE('HELLOMSG')
+002450             FROM     (HELLOMSG-RECORD)
+002460             RESP     (HT-RESP)
+002470         END-EXEC
+002480         IF HT-RESP = DFHRESP(NORMAL)
+002490             MOVE 'RECORD UPDATED' TO HT-STATUS-MSG
+002500         ELSE
+002510             MOVE 'UPDATE FAILED' TO HT-STATUS-MSG
+002520         END-IF
+002530     ELSE
+002540         MOVE 'RECORD NOT FOUND - USE ADD INSTEAD'
+002550                             TO HT-STATUS-MSG
+002560     END-IF.
+002570 5000-UPDATE-RECORD-EXIT.
+002580     EXIT.
+002590
+002600*----------------------------------------------------------------*
+002610*    6000-DELETE-RECORD - REMOVE THE HELLOMSG RECORD FOR THE     *
+002620*                         KEYED MESSAGE ID AND LOCALE.           *
+002630*----------------------------------------------------------------*
+002640 6000-DELETE-RECORD.
+002650     MOVE SPACES                 TO HELLOMSG-RECORD.
+002660     MOVE MSGIDFI                TO HM-MSG-ID.
+002670     MOVE LOCFI                  TO HM-MSG-LOCALE.
+002680     EXEC CICS DELETE FILE('HELLOMSG')
+002690         RIDFLD   (HM-MSG-KEY)
+002700         KEYLENGTH (LENGTH OF HM-MSG-KEY)
+002710         RESP     (HT-RESP)
+002720     END-EXEC.
+002730     IF HT-RESP = DFHRESP(NORMAL)
+002740         MOVE 'RECORD DELETED'  TO HT-STATUS-MSG
+002750         MOVE SPACES            TO TEXTFO
+002760     ELSE
+002770         MOVE 'RECORD NOT FOUND - NOTHING DELETED'
+002780                             TO HT-STATUS-MSG
+002790     END-IF.
+002800 6000-DELETE-RECORD-EXIT.
+002810     EXIT.
+002820
+002830*----------------------------------------------------------------*
+002840*    7000-BROWSE-RECORD - READ THE HELLOMSG RECORD FOR THE KEYED *
+002850*                         MESSAGE ID AND LOCALE AND DISPLAY IT.  *
+002860*----------------------------------------------------------------*
+002870 7000-BROWSE-RECORD.
+002880     MOVE SPACES                 TO HELLOMSG-RECORD.
+002890     MOVE MSGIDFI                TO HM-MSG-ID.
+002900     MOVE LOCFI                  TO HM-MSG-LOCALE.
+002910     EXEC CICS READ FILE('HELLOMSG')
+002920         INTO     (HELLOMSG-RECORD)
+002930         RIDFLD   (HM-MSG-KEY)
+002940         KEYLENGTH (LENGTH OF HM-MSG-KEY)
+002950         RESP     (HT-RESP)
+002960     END-EXEC.
+002970     IF HT-RESP = DFHRESP(NORMAL)
+002980         MOVE HM-MSG-TEXT        TO TEXTFO
+002990         MOVE 'RECORD FOUND'     TO HT-STATUS-MSG
+003000     ELSE
+003010         MOVE SPACES             TO TEXTFO
+003020         MOVE 'RECORD NOT FOUND' TO HT-STATUS-MSG
+003030     END-IF.
+003040 7000-BROWSE-RECORD-EXIT.
+003050     EXIT.
